@@ -1,27 +1,198 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INJECTION-FAIL.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REJECTS-FILE ASSIGN TO REJECTSPATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REJECTS-FILE-STATUS.
+           COPY ERRFILE.
+           COPY CKPTFILE.
+           COPY MAINTFILE.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  REJECTS-FILE.
+       01  REJECTS-REC           PIC X(280).
+           COPY ERRFD.
+           COPY CKPTFD.
+           COPY MAINTFD.
+
        WORKING-STORAGE SECTION.
 
-       *> Raw user input (explicitly named with INPUT to match weak patterns)
-       01  INPUT-FROM-USER   PIC X(200).
+       *> Operator selects one of these named operation codes; each maps
+       *> to one specific, pre-built command. No operator-supplied text
+       *> is ever passed to CALL "SYSTEM".
+       01  OPERATION-TABLE.
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "LIST-FILES  ".
+               10  FILLER PIC X(40) VALUE "ls -la".
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "SHOW-DATE   ".
+               10  FILLER PIC X(40) VALUE "date".
+           05  FILLER.
+               10  FILLER PIC X(12) VALUE "PRINT-STATUS".
+               10  FILLER PIC X(40) VALUE "uptime".
+       01  OPERATION-TABLE-R REDEFINES OPERATION-TABLE.
+           05  OP-ENTRY OCCURS 3 TIMES INDEXED BY OP-IDX.
+               10  OP-CODE     PIC X(12).
+               10  OP-COMMAND  PIC X(40).
 
-       *> Command string variable (clear name for pattern match)
+       01  INPUT-FROM-USER   PIC X(200).
        01  SYSTEM-COMMAND    PIC X(300).
+       01  WS-OP-FOUND-SW    PIC X VALUE 'N'.
+           88  WS-OP-FOUND          VALUE 'Y'.
+       01  EXIT-CODE         PIC 9(4) COMP.
 
-       PROCEDURE DIVISION.
+       *> Allowed character class for INPUT-FROM-USER is the same set
+       *> the op codes above are built from: A-Z and hyphen.
+       01  WS-MAX-INPUT-LEN  PIC 9(4) VALUE 12.
+       01  WS-INPUT-LEN      PIC 9(4) VALUE ZERO.
+       01  WS-CHAR-IDX       PIC 9(4) VALUE ZERO.
+       01  WS-ONE-CHAR       PIC X.
+       01  WS-VALID-SW       PIC X VALUE 'Y'.
+           88  WS-INPUT-VALID       VALUE 'Y'.
+       01  WS-REJECT-REASON  PIC X(40) VALUE SPACES.
+       01  REJECTSPATH       PIC X(200) VALUE SPACES.
+       01  REJECTS-FILE-STATUS PIC XX.
+       01  WS-TIMESTAMP      PIC X(26).
+       01  REJECT-ENTRY.
+           05  REJECT-TIMESTAMP  PIC X(16).
+           05  FILLER            PIC X VALUE SPACE.
+           05  REJECT-REASON-OUT PIC X(40).
+           05  FILLER            PIC X VALUE SPACE.
+           05  REJECT-VALUE      PIC X(200).
+           COPY ERRTAB.
+           COPY CKPTTAB.
+           COPY MAINTTAB.
+       01  WS-RUN-ID             PIC X(16) VALUE SPACES.
 
-           DISPLAY "Enter anything: " WITH NO ADVANCING.
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "Select an operation:".
+           DISPLAY "  LIST-FILES    - list files in the run directory".
+           DISPLAY "  SHOW-DATE     - display the system date".
+           DISPLAY "  PRINT-STATUS  - display system status".
+           DISPLAY "Enter operation code: " WITH NO ADVANCING.
            ACCEPT INPUT-FROM-USER.
 
-           *> Highly explicit, obvious unsafe construction (no STRING needed)
-           MOVE "sh -c " TO SYSTEM-COMMAND.
-           MOVE SYSTEM-COMMAND & INPUT-FROM-USER TO SYSTEM-COMMAND.
-
-           *> AST-friendly version: Aikido sees this as direct argument flow
-           CALL "SYSTEM" USING SYSTEM-COMMAND.
+           PERFORM VALIDATE-INPUT.
+           IF WS-INPUT-VALID
+               DISPLAY "RUN-ID" UPON ENVIRONMENT-NAME
+               ACCEPT WS-RUN-ID FROM ENVIRONMENT-VALUE
+               IF WS-RUN-ID = SPACES
+                   ACCEPT WS-RUN-ID FROM DATE YYYYMMDD
+                   ACCEPT WS-RUN-ID(9:8) FROM TIME
+               END-IF
+               MOVE WS-RUN-ID TO WS-CKPT-RUN-ID
+               MOVE "INJDISP" TO WS-CKPT-STEP-NAME
+               PERFORM CHECK-BATCH-CHECKPOINT
+               IF WS-CKPT-STEP-COMPLETE
+                   DISPLAY "Command already dispatched for run "
+                           WS-RUN-ID ", skipping"
+               ELSE
+                   PERFORM LOAD-MAINT-WINDOW
+                   PERFORM CHECK-MAINTENANCE-WINDOW
+                   IF WS-IN-MAINTENANCE-WINDOW
+                       PERFORM DISPATCH-COMMAND
+                       IF WS-OP-FOUND AND EXIT-CODE = 0
+                           PERFORM WRITE-BATCH-CHECKPOINT
+                       END-IF
+                   ELSE
+                       DISPLAY
+                           "Command dispatch held: outside approved "
+                           "maintenance window"
+                       MOVE "outside maintenance window"
+                           TO WS-REJECT-REASON
+                       PERFORM LOG-REJECTED-INPUT
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "Rejected: " WS-REJECT-REASON
+               PERFORM LOG-REJECTED-INPUT
+           END-IF.
 
            STOP RUN.
 
+       VALIDATE-INPUT.
+           MOVE 'Y' TO WS-VALID-SW
+           MOVE SPACES TO WS-REJECT-REASON
+           COMPUTE WS-INPUT-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(INPUT-FROM-USER))
+           EVALUATE TRUE
+               WHEN WS-INPUT-LEN = 0
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE "empty input" TO WS-REJECT-REASON
+               WHEN WS-INPUT-LEN > WS-MAX-INPUT-LEN
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE "exceeds maximum length" TO WS-REJECT-REASON
+               WHEN OTHER
+                   PERFORM CHECK-ALLOWED-CHARACTERS
+           END-EVALUATE.
+
+       CHECK-ALLOWED-CHARACTERS.
+           PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+                   UNTIL WS-CHAR-IDX > WS-INPUT-LEN
+               MOVE INPUT-FROM-USER(WS-CHAR-IDX:1) TO WS-ONE-CHAR
+               IF WS-ONE-CHAR NOT ALPHABETIC-UPPER
+                       AND WS-ONE-CHAR NOT = '-'
+                   MOVE 'N' TO WS-VALID-SW
+                   MOVE "disallowed character" TO WS-REJECT-REASON
+                   MOVE WS-INPUT-LEN TO WS-CHAR-IDX
+               END-IF
+           END-PERFORM.
+
+       LOG-REJECTED-INPUT.
+           DISPLAY "INJECTION-FAIL-REJECTS-PATH" UPON ENVIRONMENT-NAME
+           ACCEPT REJECTSPATH FROM ENVIRONMENT-VALUE
+           IF REJECTSPATH = SPACES
+               MOVE "injection-fail-rejects.dat" TO REJECTSPATH
+           END-IF
+           ACCEPT WS-TIMESTAMP FROM DATE YYYYMMDD
+           ACCEPT WS-TIMESTAMP(9:8) FROM TIME
+           MOVE SPACES TO REJECT-ENTRY
+           MOVE WS-TIMESTAMP(1:16) TO REJECT-TIMESTAMP
+           MOVE WS-REJECT-REASON TO REJECT-REASON-OUT
+           MOVE INPUT-FROM-USER TO REJECT-VALUE
+           OPEN EXTEND REJECTS-FILE
+           IF REJECTS-FILE-STATUS = "35" OR REJECTS-FILE-STATUS = "05"
+               OPEN OUTPUT REJECTS-FILE
+           END-IF
+           MOVE SPACES TO REJECTS-REC
+           STRING REJECT-TIMESTAMP    DELIMITED BY SIZE
+                  " reason="          DELIMITED BY SIZE
+                  REJECT-REASON-OUT   DELIMITED BY SIZE
+                  " value="           DELIMITED BY SIZE
+                  REJECT-VALUE        DELIMITED BY SIZE
+                  INTO REJECTS-REC
+           WRITE REJECTS-REC
+           CLOSE REJECTS-FILE.
+
+       DISPATCH-COMMAND.
+           MOVE 'N' TO WS-OP-FOUND-SW.
+           PERFORM VARYING OP-IDX FROM 1 BY 1
+                   UNTIL OP-IDX > 3
+               IF OP-CODE(OP-IDX) = INPUT-FROM-USER
+                   MOVE OP-COMMAND(OP-IDX) TO SYSTEM-COMMAND
+                   SET WS-OP-FOUND TO TRUE
+                   SET OP-IDX TO 3
+               END-IF
+           END-PERFORM.
+           IF WS-OP-FOUND
+               CALL "SYSTEM" USING SYSTEM-COMMAND RETURNING EXIT-CODE
+               IF EXIT-CODE NOT = 0
+                   MOVE "INJFAIL" TO WS-ERR-PROGRAM-ID
+                   MOVE EXIT-CODE TO WS-ERR-CODE
+                   MOVE "Whitelisted command returned non-zero"
+                       TO WS-ERR-MESSAGE
+                   SET WS-ERR-FATAL TO TRUE
+                   PERFORM LOG-COMMON-ERROR
+               END-IF
+           ELSE
+               DISPLAY "Unrecognized operation code, nothing run."
+           END-IF.
 
+           COPY ERRHAND.
+           COPY CKPTIO.
+           COPY MAINTCHK.
