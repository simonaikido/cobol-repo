@@ -1,16 +1,344 @@
+      >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. UTILS.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TEMP-REPORT-FILE ASSIGN TO TEMP-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS TEMP-FILE-STATUS.
+    SELECT TEMP-MANIFEST-FILE ASSIGN TO MANIFESTPATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS MANIFEST-STATUS.
+    SELECT NEW-MANIFEST-FILE ASSIGN TO NEWMANIFESTPATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS NEW-MANIFEST-STATUS.
+    SELECT CATALOG-FILE ASSIGN TO CATALOGPATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CATALOG-STATUS.
+    SELECT SOURCE-FILE ASSIGN TO SOURCEFILEPATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS SOURCE-FILE-STATUS.
+    COPY ERRFILE.
+    COPY CKPTFILE.
 DATA DIVISION.
+FILE SECTION.
+FD  TEMP-REPORT-FILE.
+01  TEMP-FILE-REC         PIC X(200).
+FD  SOURCE-FILE.
+01  SOURCE-REC            PIC X(200).
+    COPY ERRFD.
+    COPY CKPTFD.
+FD  TEMP-MANIFEST-FILE.
+01  MANIFEST-REC          PIC X(180).
+FD  NEW-MANIFEST-FILE.
+01  NEW-MANIFEST-REC      PIC X(180).
+FD  CATALOG-FILE.
+01  CATALOG-REC           PIC X(310).
 WORKING-STORAGE SECTION.
-01  TEMP-FILE-NAME    PIC X(100).
+01  TEMP-FILE-NAME    PIC X(150).
+01  TEMP-FILE-STATUS  PIC XX.
 01  USER-FILE-CONTENT PIC X(200).
+01  TEMPDIRPATH       PIC X(150) VALUE SPACES.
+01  WS-RUN-ID         PIC X(16) VALUE SPACES.
+01  WS-CURRENT-DATE-WS PIC X(21).
+01  WS-TEMP-SEQ       PIC 9(4) VALUE ZERO.
+01  WS-TEMP-SEQ-DISP  PIC 9(4).
+01  WS-UTILS-MODE     PIC X(5)  VALUE SPACES.
+    88  WS-CLEANUP-MODE        VALUE 'CLEAN'.
+01  MANIFESTPATH      PIC X(150) VALUE SPACES.
+01  MANIFEST-STATUS   PIC XX.
+01  NEWMANIFESTPATH   PIC X(150) VALUE SPACES.
+01  NEW-MANIFEST-STATUS PIC XX.
+01  MANIFEST-ENTRY.
+    05  MANIFEST-FILE-PATH    PIC X(150).
+    05  FILLER                PIC X VALUE SPACE.
+    05  MANIFEST-CREATE-DATE  PIC 9(8).
+01  WS-MANIFEST-EOF-SW PIC X VALUE 'N'.
+    88  WS-MANIFEST-EOF        VALUE 'Y'.
+01  WS-RETENTION-DAYS  PIC 9(4) VALUE 7.
+01  WS-RETENTION-DAYS-TEXT PIC X(4) VALUE SPACES.
+01  WS-TODAY-DATE      PIC 9(8).
+01  WS-ENTRY-AGE-DAYS  PIC S9(9).
+01  WS-DELETE-RC       PIC 9(9) COMP-5.
+01  WS-PURGED-COUNT    PIC 9(9) VALUE ZERO.
+01  WS-KEPT-COUNT      PIC 9(9) VALUE ZERO.
+01  WS-ARCHIVE-FLAG    PIC X     VALUE 'N'.
+    88  WS-ARCHIVE-ON-CREATE   VALUE 'Y'.
+01  ARCHIVEDIRPATH     PIC X(150) VALUE SPACES.
+01  ARCHIVE-FILE-NAME  PIC X(150) VALUE SPACES.
+01  CATALOGPATH        PIC X(150) VALUE SPACES.
+01  CATALOG-STATUS     PIC XX.
+01  CATALOG-ENTRY.
+    05  CATALOG-RUN-DATE      PIC 9(8).
+    05  FILLER                PIC X VALUE SPACE.
+    05  CATALOG-REPORT-NAME   PIC X(150).
+    05  FILLER                PIC X VALUE SPACE.
+    05  CATALOG-ARCHIVE-PATH  PIC X(150).
+01  SOURCEFILEPATH     PIC X(200) VALUE SPACES.
+01  SOURCE-FILE-STATUS PIC XX.
+01  WS-SOURCE-EOF-SW   PIC X VALUE 'N'.
+    88  WS-SOURCE-EOF          VALUE 'Y'.
+01  WS-TEMP-WRITE-OK-SW PIC X VALUE 'Y'.
+    88  WS-TEMP-WRITE-OK       VALUE 'Y'.
+    COPY ERRTAB.
+    COPY CKPTTAB.
 PROCEDURE DIVISION.
-CREATE-TEMP.
-    *> Insecure temp file handling - predictable name and world-readable
-    MOVE "/tmp/report-1234.txt" TO TEMP-FILE-NAME
-    OPEN OUTPUT TEMP-FILE-NAME
-    WRITE USER-FILE-CONTENT
-    CLOSE TEMP-FILE-NAME
-    *> Not checking return codes, no permissions set
-    DISPLAY "Wrote temp file: " TEMP-FILE-NAME
+MAIN.
+    DISPLAY "UTILS-MODE" UPON ENVIRONMENT-NAME
+    ACCEPT WS-UTILS-MODE FROM ENVIRONMENT-VALUE
+    IF WS-CLEANUP-MODE
+        PERFORM CLEANUP-TEMP-FILES
+    ELSE
+        PERFORM CREATE-TEMP
+    END-IF
     STOP RUN.
+
+CREATE-TEMP.
+    PERFORM RESOLVE-TEMP-DIR
+    DISPLAY "RUN-ID" UPON ENVIRONMENT-NAME
+    ACCEPT WS-RUN-ID FROM ENVIRONMENT-VALUE
+    IF WS-RUN-ID = SPACES
+        ACCEPT WS-RUN-ID FROM DATE YYYYMMDD
+        ACCEPT WS-RUN-ID(9:8) FROM TIME
+    END-IF
+    MOVE WS-RUN-ID TO WS-CKPT-RUN-ID
+    MOVE "UTLCRT" TO WS-CKPT-STEP-NAME
+    PERFORM CHECK-BATCH-CHECKPOINT
+    IF WS-CKPT-STEP-COMPLETE
+        DISPLAY "CREATE-TEMP already completed for run " WS-RUN-ID
+                ", skipping"
+    ELSE
+        PERFORM BUILD-UNIQUE-TEMP-NAME
+        MOVE 'Y' TO WS-TEMP-WRITE-OK-SW
+        DISPLAY "UTILS-SOURCE-FILE-PATH" UPON ENVIRONMENT-NAME
+        ACCEPT SOURCEFILEPATH FROM ENVIRONMENT-VALUE
+        IF SOURCEFILEPATH = SPACES
+            OPEN OUTPUT TEMP-REPORT-FILE
+            WRITE TEMP-FILE-REC FROM USER-FILE-CONTENT
+            CLOSE TEMP-REPORT-FILE
+            IF TEMP-FILE-STATUS NOT = "00"
+                MOVE "UTILS" TO WS-ERR-PROGRAM-ID
+                MOVE TEMP-FILE-STATUS TO WS-ERR-CODE
+                MOVE "Failed to write temp report file" TO WS-ERR-MESSAGE
+                SET WS-ERR-FATAL TO TRUE
+                PERFORM LOG-COMMON-ERROR
+                MOVE 'N' TO WS-TEMP-WRITE-OK-SW
+            END-IF
+        ELSE
+            PERFORM COPY-SOURCE-TO-REPORT
+        END-IF
+        IF WS-TEMP-WRITE-OK
+            PERFORM WRITE-MANIFEST-ENTRY
+        END-IF
+        DISPLAY "Wrote temp file: " TEMP-FILE-NAME
+        DISPLAY "UTILS-ARCHIVE-REPORT" UPON ENVIRONMENT-NAME
+        ACCEPT WS-ARCHIVE-FLAG FROM ENVIRONMENT-VALUE
+        IF WS-TEMP-WRITE-OK AND WS-ARCHIVE-ON-CREATE
+            PERFORM ARCHIVE-REPORT
+        END-IF
+        IF WS-TEMP-WRITE-OK
+            PERFORM WRITE-BATCH-CHECKPOINT
+        END-IF
+    END-IF.
+
+RESOLVE-TEMP-DIR.
+    DISPLAY "UTILS-TEMP-DIR-PATH" UPON ENVIRONMENT-NAME
+    ACCEPT TEMPDIRPATH FROM ENVIRONMENT-VALUE
+    IF TEMPDIRPATH = SPACES
+        MOVE "/tmp" TO TEMPDIRPATH
+    END-IF.
+
+BUILD-UNIQUE-TEMP-NAME.
+    *> Run-id, wall-clock timestamp (to hundredths of a second) and an
+    *> in-run sequence number together make the name collision-proof
+    *> across concurrent runs and across repeated calls within one run.
+    ADD 1 TO WS-TEMP-SEQ
+    MOVE WS-TEMP-SEQ TO WS-TEMP-SEQ-DISP
+    MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-WS
+    STRING FUNCTION TRIM(TEMPDIRPATH) DELIMITED BY SIZE
+           "/report-" DELIMITED BY SIZE
+           FUNCTION TRIM(WS-RUN-ID) DELIMITED BY SIZE
+           "-" DELIMITED BY SIZE
+           WS-CURRENT-DATE-WS(1:14) DELIMITED BY SIZE
+           WS-CURRENT-DATE-WS(15:2) DELIMITED BY SIZE
+           "-" DELIMITED BY SIZE
+           WS-TEMP-SEQ-DISP DELIMITED BY SIZE
+           ".txt" DELIMITED BY SIZE
+           INTO TEMP-FILE-NAME.
+
+COPY-SOURCE-TO-REPORT.
+    *> Feeds an upstream job step's output (e.g. DBACCESS's audit log,
+    *> passed in via UTILS-SOURCE-FILE-PATH) into this run's temp
+    *> report line for line, instead of the placeholder single-line
+    *> content used when UTILS is run standalone with no source file.
+    MOVE 'N' TO WS-SOURCE-EOF-SW
+    OPEN OUTPUT TEMP-REPORT-FILE
+    OPEN INPUT SOURCE-FILE
+    IF SOURCE-FILE-STATUS = "00"
+        PERFORM UNTIL WS-SOURCE-EOF
+            READ SOURCE-FILE
+                AT END
+                    SET WS-SOURCE-EOF TO TRUE
+                NOT AT END
+                    WRITE TEMP-FILE-REC FROM SOURCE-REC
+            END-READ
+        END-PERFORM
+        CLOSE SOURCE-FILE
+    ELSE
+        MOVE "UTILS" TO WS-ERR-PROGRAM-ID
+        MOVE SOURCE-FILE-STATUS TO WS-ERR-CODE
+        MOVE "Source file for report not found" TO WS-ERR-MESSAGE
+        SET WS-ERR-FATAL TO TRUE
+        PERFORM LOG-COMMON-ERROR
+        MOVE 'N' TO WS-TEMP-WRITE-OK-SW
+    END-IF
+    CLOSE TEMP-REPORT-FILE
+    IF TEMP-FILE-STATUS NOT = "00"
+        MOVE "UTILS" TO WS-ERR-PROGRAM-ID
+        MOVE TEMP-FILE-STATUS TO WS-ERR-CODE
+        MOVE "Failed to close temp report file" TO WS-ERR-MESSAGE
+        SET WS-ERR-FATAL TO TRUE
+        PERFORM LOG-COMMON-ERROR
+        MOVE 'N' TO WS-TEMP-WRITE-OK-SW
+    END-IF.
+
+RESOLVE-MANIFEST-PATH.
+    DISPLAY "UTILS-TEMP-MANIFEST-PATH" UPON ENVIRONMENT-NAME
+    ACCEPT MANIFESTPATH FROM ENVIRONMENT-VALUE
+    IF MANIFESTPATH = SPACES
+        MOVE "utils-temp-manifest.dat" TO MANIFESTPATH
+    END-IF.
+
+WRITE-MANIFEST-ENTRY.
+    *> No directory-scan system routine is available on this platform, so
+    *> the retention/cleanup job below works off this manifest of every
+    *> temp file CREATE-TEMP has written, rather than scanning the
+    *> temp directory itself.
+    PERFORM RESOLVE-MANIFEST-PATH
+    MOVE SPACES TO MANIFEST-ENTRY
+    MOVE TEMP-FILE-NAME TO MANIFEST-FILE-PATH
+    MOVE WS-CURRENT-DATE-WS(1:8) TO MANIFEST-CREATE-DATE
+    OPEN EXTEND TEMP-MANIFEST-FILE
+    IF MANIFEST-STATUS = "35" OR MANIFEST-STATUS = "05"
+        OPEN OUTPUT TEMP-MANIFEST-FILE
+    END-IF
+    WRITE MANIFEST-REC FROM MANIFEST-ENTRY
+    CLOSE TEMP-MANIFEST-FILE.
+
+RESOLVE-ARCHIVE-DIR.
+    DISPLAY "UTILS-ARCHIVE-DIR-PATH" UPON ENVIRONMENT-NAME
+    ACCEPT ARCHIVEDIRPATH FROM ENVIRONMENT-VALUE
+    IF ARCHIVEDIRPATH = SPACES
+        MOVE "/archive" TO ARCHIVEDIRPATH
+    END-IF.
+
+RESOLVE-CATALOG-PATH.
+    DISPLAY "UTILS-CATALOG-PATH" UPON ENVIRONMENT-NAME
+    ACCEPT CATALOGPATH FROM ENVIRONMENT-VALUE
+    IF CATALOGPATH = SPACES
+        MOVE "utils-report-catalog.dat" TO CATALOGPATH
+    END-IF.
+
+ARCHIVE-REPORT.
+    *> Promotes the just-created temp report into a permanent, indexed
+    *> archive so a specific day's report can still be located after the
+    *> temp file itself has been purged by CLEANUP-TEMP-FILES.
+    PERFORM RESOLVE-ARCHIVE-DIR
+    STRING FUNCTION TRIM(ARCHIVEDIRPATH) DELIMITED BY SIZE
+           "/" DELIMITED BY SIZE
+           FUNCTION TRIM(WS-RUN-ID) DELIMITED BY SIZE
+           "-" DELIMITED BY SIZE
+           WS-CURRENT-DATE-WS(1:14) DELIMITED BY SIZE
+           "-" DELIMITED BY SIZE
+           WS-TEMP-SEQ-DISP DELIMITED BY SIZE
+           ".txt" DELIMITED BY SIZE
+           INTO ARCHIVE-FILE-NAME
+    CALL "CBL_COPY_FILE" USING TEMP-FILE-NAME ARCHIVE-FILE-NAME
+        RETURNING WS-DELETE-RC
+    IF WS-DELETE-RC NOT = ZERO
+        DISPLAY "ARCHIVE-REPORT: copy to archive failed, rc="
+                WS-DELETE-RC
+    ELSE
+        PERFORM WRITE-CATALOG-ENTRY
+        DISPLAY "Archived report: " ARCHIVE-FILE-NAME
+    END-IF.
+
+WRITE-CATALOG-ENTRY.
+    PERFORM RESOLVE-CATALOG-PATH
+    MOVE SPACES TO CATALOG-ENTRY
+    MOVE WS-CURRENT-DATE-WS(1:8) TO CATALOG-RUN-DATE
+    MOVE TEMP-FILE-NAME TO CATALOG-REPORT-NAME
+    MOVE ARCHIVE-FILE-NAME TO CATALOG-ARCHIVE-PATH
+    OPEN EXTEND CATALOG-FILE
+    IF CATALOG-STATUS = "35" OR CATALOG-STATUS = "05"
+        OPEN OUTPUT CATALOG-FILE
+    END-IF
+    WRITE CATALOG-REC FROM CATALOG-ENTRY
+    CLOSE CATALOG-FILE.
+
+CLEANUP-TEMP-FILES.
+    *> Scheduled retention job: purges (deletes) any cataloged temp file
+    *> older than UTILS-RETENTION-DAYS, then rewrites the manifest with
+    *> only the entries that are still within retention.
+    PERFORM RESOLVE-MANIFEST-PATH
+    DISPLAY "UTILS-RETENTION-DAYS" UPON ENVIRONMENT-NAME
+    ACCEPT WS-RETENTION-DAYS-TEXT FROM ENVIRONMENT-VALUE
+    IF WS-RETENTION-DAYS-TEXT = SPACES
+        MOVE 7 TO WS-RETENTION-DAYS
+    ELSE
+        IF FUNCTION TEST-NUMVAL(WS-RETENTION-DAYS-TEXT) = ZERO
+            MOVE FUNCTION NUMVAL(WS-RETENTION-DAYS-TEXT)
+                TO WS-RETENTION-DAYS
+        ELSE
+            MOVE 7 TO WS-RETENTION-DAYS
+            MOVE "UTILS" TO WS-ERR-PROGRAM-ID
+            MOVE "00" TO WS-ERR-CODE
+            MOVE "Invalid UTILS-RETENTION-DAYS value, defaulted to 7"
+                TO WS-ERR-MESSAGE
+            SET WS-ERR-WARNING TO TRUE
+            PERFORM LOG-COMMON-ERROR
+        END-IF
+    END-IF
+    ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+    MOVE "N" TO WS-MANIFEST-EOF-SW
+    MOVE ZERO TO WS-PURGED-COUNT
+    MOVE ZERO TO WS-KEPT-COUNT
+    MOVE MANIFESTPATH TO NEWMANIFESTPATH
+    STRING FUNCTION TRIM(MANIFESTPATH) DELIMITED BY SIZE
+           ".new" DELIMITED BY SIZE
+           INTO NEWMANIFESTPATH
+    OPEN OUTPUT NEW-MANIFEST-FILE
+    OPEN INPUT TEMP-MANIFEST-FILE
+    IF MANIFEST-STATUS = "00"
+        PERFORM UNTIL WS-MANIFEST-EOF
+            READ TEMP-MANIFEST-FILE
+                AT END
+                    SET WS-MANIFEST-EOF TO TRUE
+                NOT AT END
+                    MOVE MANIFEST-REC TO MANIFEST-ENTRY
+                    COMPUTE WS-ENTRY-AGE-DAYS =
+                        FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE) -
+                        FUNCTION INTEGER-OF-DATE(MANIFEST-CREATE-DATE)
+                    IF WS-ENTRY-AGE-DAYS > WS-RETENTION-DAYS
+                        CALL "CBL_DELETE_FILE" USING MANIFEST-FILE-PATH
+                            RETURNING WS-DELETE-RC
+                        ADD 1 TO WS-PURGED-COUNT
+                    ELSE
+                        WRITE NEW-MANIFEST-REC FROM MANIFEST-ENTRY
+                        ADD 1 TO WS-KEPT-COUNT
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE TEMP-MANIFEST-FILE
+    END-IF
+    CLOSE NEW-MANIFEST-FILE
+    CALL "CBL_DELETE_FILE" USING MANIFESTPATH RETURNING WS-DELETE-RC
+    CALL "CBL_COPY_FILE" USING NEWMANIFESTPATH MANIFESTPATH
+        RETURNING WS-DELETE-RC
+    CALL "CBL_DELETE_FILE" USING NEWMANIFESTPATH RETURNING WS-DELETE-RC
+    DISPLAY "Retention cleanup complete, purged=" WS-PURGED-COUNT
+            " kept=" WS-KEPT-COUNT.
+
+    COPY ERRHAND.
+    COPY CKPTIO.
