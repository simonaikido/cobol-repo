@@ -0,0 +1,416 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EXCPRPT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT REJECTS-FILE ASSIGN TO REJECTSPATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS REJECTS-FILE-STATUS.
+    SELECT RECON-LOG-FILE ASSIGN TO RECONLOGPATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS RECON-LOG-STATUS.
+    SELECT EXCEPTION-REPORT-FILE ASSIGN TO EXCEPTIONREPORTPATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS EXCEPTION-REPORT-STATUS.
+    SELECT EXCP-MARKER-FILE ASSIGN TO EXCPMARKERPATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS EXCP-MARKER-STATUS.
+    COPY ERRFILE.
+DATA DIVISION.
+FILE SECTION.
+FD  REJECTS-FILE.
+01  REJECTS-REC             PIC X(280).
+FD  RECON-LOG-FILE.
+01  RECON-LOG-REC           PIC X(200).
+FD  EXCEPTION-REPORT-FILE.
+01  EXCEPTION-REPORT-LINE   PIC X(132).
+FD  EXCP-MARKER-FILE.
+01  EXCP-MARKER-LINE        PIC X(29).
+    COPY ERRFD.
+WORKING-STORAGE SECTION.
+    COPY ERRTAB.
+01  REJECTSPATH             PIC X(200) VALUE SPACES.
+01  REJECTS-FILE-STATUS     PIC XX.
+01  RECONLOGPATH            PIC X(200) VALUE SPACES.
+01  RECON-LOG-STATUS        PIC XX.
+01  EXCEPTIONREPORTPATH     PIC X(200) VALUE SPACES.
+01  EXCEPTION-REPORT-STATUS PIC XX.
+01  EXCPMARKERPATH          PIC X(200) VALUE SPACES.
+01  EXCP-MARKER-STATUS      PIC XX.
+
+*> ERROR-LOG-FILE, REJECTS-FILE and RECON-LOG-FILE are all append-only
+*> logs written by other programs; EXCP-MARKER-FILE remembers how many
+*> lines of each were already reported so a weekly run only reports
+*> the lines appended since the previous run instead of re-reporting
+*> the whole history every time.
+01  WS-ERRLOG-ALREADY       PIC 9(9) VALUE ZERO.
+01  WS-REJLOG-ALREADY       PIC 9(9) VALUE ZERO.
+01  WS-RECLOG-ALREADY       PIC 9(9) VALUE ZERO.
+01  WS-ERRLOG-LINE-NUM      PIC 9(9) VALUE ZERO.
+01  WS-REJLOG-LINE-NUM      PIC 9(9) VALUE ZERO.
+01  WS-RECLOG-LINE-NUM      PIC 9(9) VALUE ZERO.
+
+*> REJECTS-REC is built by inject-fail.cbl's LOG-REJECTED-INPUT as
+*> fixed fields joined by literal separators, not single spaces, so
+*> the parse layout below mirrors those separators exactly rather
+*> than reusing inject-fail.cbl's own REJECT-ENTRY group.
+01  REJECT-LOG-PARSE.
+    05  RLP-TIMESTAMP       PIC X(16).
+    05  FILLER              PIC X(8).
+    05  RLP-REASON          PIC X(40).
+    05  FILLER              PIC X(7).
+    05  RLP-VALUE           PIC X(200).
+
+*> Mirrors db_access.cob's local RECON-LOG-ENTRY layout; no shared
+*> copybook exists for it since DBACCESS is its only writer.
+01  RECON-LOG-ENTRY.
+    05  RECON-TIMESTAMP     PIC X(26).
+    05  FILLER              PIC X.
+    05  RECON-RUN-ID        PIC X(16).
+    05  FILLER              PIC X.
+    05  RECON-MESSAGE       PIC X(120).
+
+01  WS-ERROR-LOG-EOF-SW     PIC X VALUE 'N'.
+    88  WS-END-OF-ERROR-LOG        VALUE 'Y'.
+01  WS-REJECTS-EOF-SW       PIC X VALUE 'N'.
+    88  WS-END-OF-REJECTS          VALUE 'Y'.
+01  WS-RECON-EOF-SW         PIC X VALUE 'N'.
+    88  WS-END-OF-RECON             VALUE 'Y'.
+
+01  WS-PROGRAM-COUNTS.
+    05  WS-PROGRAM-ENTRY OCCURS 20 TIMES INDEXED BY PC-IDX.
+        10  PC-PROGRAM-ID       PIC X(8).
+        10  PC-COUNT            PIC 9(6).
+01  WS-PROGRAM-TABLE-COUNT  PIC 9(4) VALUE ZERO.
+01  WS-FOUND-SW             PIC X VALUE 'N'.
+    88  WS-PROGRAM-FOUND            VALUE 'Y'.
+
+01  WS-TODAY                PIC 9(8).
+01  WS-REPORT-DATE          PIC X(10).
+01  WS-PAGE-NUMBER          PIC 9(4) VALUE ZERO.
+01  WS-LINE-COUNT           PIC 9(4) VALUE ZERO.
+01  WS-PAGE-DETAIL-COUNT    PIC 9(4) VALUE ZERO.
+01  WS-LINES-PER-PAGE       PIC 9(4) VALUE 20.
+01  WS-TOTAL-EXCEPTIONS     PIC 9(9) VALUE ZERO.
+01  WS-ERROR-SECTION-SW     PIC X VALUE 'N'.
+    88  WS-ERROR-SECTION-STARTED    VALUE 'Y'.
+01  WS-REJECTS-SECTION-SW   PIC X VALUE 'N'.
+    88  WS-REJECTS-SECTION-STARTED  VALUE 'Y'.
+01  WS-RECON-SECTION-SW     PIC X VALUE 'N'.
+    88  WS-RECON-SECTION-STARTED    VALUE 'Y'.
+
+01  REPORT-TITLE-LINE       PIC X(132) VALUE
+    "WEEKLY EXCEPTION REPORT".
+01  SECTION-ERROR-LOG-LINE  PIC X(132) VALUE
+    "-- COMMON ERROR LOG EXCEPTIONS --".
+01  SECTION-REJECTS-LINE    PIC X(132) VALUE
+    "-- INJECTION-FAIL REJECTED INPUT --".
+01  SECTION-RECON-LINE      PIC X(132) VALUE
+    "-- DBACCESS RECONCILIATION MISMATCHES --".
+01  COLUMN-HEADER-LINE      PIC X(132) VALUE
+    "TIMESTAMP        SEV PROGRAM  CODE       MESSAGE".
+01  PAGE-HEADER-1.
+    05  FILLER              PIC X(20) VALUE "WEEKLY EXCEPTION RPT".
+    05  FILLER              PIC X(10) VALUE SPACES.
+    05  PH-REPORT-DATE      PIC X(10).
+    05  FILLER              PIC X(10) VALUE SPACES.
+    05  FILLER              PIC X(5)  VALUE "PAGE ".
+    05  PH-PAGE-NUMBER      PIC ZZZ9.
+01  DETAIL-LINE.
+    05  DL-TIMESTAMP        PIC X(16).
+    05  FILLER              PIC X(1)  VALUE SPACE.
+    05  DL-SEVERITY         PIC X(3).
+    05  FILLER              PIC X(1)  VALUE SPACE.
+    05  DL-PROGRAM-ID       PIC X(9).
+    05  DL-CODE             PIC X(11).
+    05  DL-MESSAGE          PIC X(80).
+01  PROGRAM-COUNT-LINE.
+    05  FILLER              PIC X(20) VALUE "PROGRAM ".
+    05  PCL-PROGRAM-ID      PIC X(8).
+    05  FILLER              PIC X(5)  VALUE SPACES.
+    05  FILLER              PIC X(20) VALUE "EXCEPTIONS: ".
+    05  PCL-COUNT           PIC ZZZZZ9.
+01  TOTAL-LINE.
+    05  FILLER              PIC X(30) VALUE
+        "TOTAL EXCEPTIONS THIS WEEK: ".
+    05  TL-TOTAL-EXCEPTIONS PIC ZZZZZZZZ9.
+
+PROCEDURE DIVISION.
+MAIN.
+    PERFORM RESOLVE-PATHS
+    PERFORM READ-EXCP-MARKER
+    ACCEPT WS-TODAY FROM DATE YYYYMMDD
+    STRING WS-TODAY(5:2) DELIMITED BY SIZE
+           "/" DELIMITED BY SIZE
+           WS-TODAY(7:2) DELIMITED BY SIZE
+           "/" DELIMITED BY SIZE
+           WS-TODAY(1:4) DELIMITED BY SIZE
+           INTO WS-REPORT-DATE
+    OPEN OUTPUT EXCEPTION-REPORT-FILE
+    PERFORM WRITE-PAGE-HEADER
+    PERFORM PROCESS-ERROR-LOG
+    PERFORM PROCESS-REJECTS-LOG
+    PERFORM PROCESS-RECON-LOG
+    PERFORM WRITE-SUMMARY-TOTALS
+    CLOSE EXCEPTION-REPORT-FILE
+    PERFORM WRITE-EXCP-MARKER
+    DISPLAY "EXCPRPT complete, total exceptions: " WS-TOTAL-EXCEPTIONS
+    STOP RUN.
+
+RESOLVE-PATHS.
+    DISPLAY "ERROR-LOG-PATH" UPON ENVIRONMENT-NAME
+    ACCEPT ERROR-LOG-PATH FROM ENVIRONMENT-VALUE
+    IF ERROR-LOG-PATH = SPACES
+        MOVE "common-error-log.dat" TO ERROR-LOG-PATH
+    END-IF
+    DISPLAY "INJECTION-FAIL-REJECTS-PATH" UPON ENVIRONMENT-NAME
+    ACCEPT REJECTSPATH FROM ENVIRONMENT-VALUE
+    IF REJECTSPATH = SPACES
+        MOVE "injection-fail-rejects.dat" TO REJECTSPATH
+    END-IF
+    DISPLAY "RECON-LOG-PATH" UPON ENVIRONMENT-NAME
+    ACCEPT RECONLOGPATH FROM ENVIRONMENT-VALUE
+    IF RECONLOGPATH = SPACES
+        MOVE "recon-log.dat" TO RECONLOGPATH
+    END-IF
+    DISPLAY "EXCEPTION-REPORT-PATH" UPON ENVIRONMENT-NAME
+    ACCEPT EXCEPTIONREPORTPATH FROM ENVIRONMENT-VALUE
+    IF EXCEPTIONREPORTPATH = SPACES
+        MOVE "exception-report.dat" TO EXCEPTIONREPORTPATH
+    END-IF
+    DISPLAY "EXCP-MARKER-PATH" UPON ENVIRONMENT-NAME
+    ACCEPT EXCPMARKERPATH FROM ENVIRONMENT-VALUE
+    IF EXCPMARKERPATH = SPACES
+        MOVE "excp-report-marker.dat" TO EXCPMARKERPATH
+    END-IF.
+
+READ-EXCP-MARKER.
+    OPEN INPUT EXCP-MARKER-FILE
+    IF EXCP-MARKER-STATUS = "00"
+        READ EXCP-MARKER-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE EXCP-MARKER-LINE(1:9) TO WS-ERRLOG-ALREADY
+                MOVE EXCP-MARKER-LINE(11:9) TO WS-REJLOG-ALREADY
+                MOVE EXCP-MARKER-LINE(21:9) TO WS-RECLOG-ALREADY
+        END-READ
+        CLOSE EXCP-MARKER-FILE
+    END-IF.
+
+WRITE-EXCP-MARKER.
+    MOVE SPACES TO EXCP-MARKER-LINE
+    STRING WS-ERRLOG-LINE-NUM DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           WS-REJLOG-LINE-NUM DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           WS-RECLOG-LINE-NUM DELIMITED BY SIZE
+           INTO EXCP-MARKER-LINE
+    OPEN OUTPUT EXCP-MARKER-FILE
+    WRITE EXCP-MARKER-LINE
+    CLOSE EXCP-MARKER-FILE.
+
+PROCESS-ERROR-LOG.
+    OPEN INPUT ERROR-LOG-FILE
+    IF ERROR-LOG-STATUS = "00"
+        PERFORM UNTIL WS-END-OF-ERROR-LOG
+            READ ERROR-LOG-FILE
+                AT END
+                    SET WS-END-OF-ERROR-LOG TO TRUE
+                NOT AT END
+                    ADD 1 TO WS-ERRLOG-LINE-NUM
+                    IF WS-ERRLOG-LINE-NUM > WS-ERRLOG-ALREADY
+                        PERFORM WRITE-ERROR-LOG-DETAIL
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE ERROR-LOG-FILE
+    ELSE
+        IF ERROR-LOG-STATUS NOT = "35"
+            MOVE "EXCPRPT" TO WS-ERR-PROGRAM-ID
+            MOVE ERROR-LOG-STATUS TO WS-ERR-CODE
+            MOVE "Failed to open common error log for exception report"
+                TO WS-ERR-MESSAGE
+            SET WS-ERR-WARNING TO TRUE
+            PERFORM LOG-COMMON-ERROR
+        END-IF
+    END-IF.
+
+WRITE-ERROR-LOG-DETAIL.
+    MOVE ERROR-LOG-REC TO ERROR-LOG-ENTRY
+    IF WS-PAGE-DETAIL-COUNT >= WS-LINES-PER-PAGE
+        PERFORM WRITE-PAGE-HEADER
+    END-IF
+    IF NOT WS-ERROR-SECTION-STARTED
+        WRITE EXCEPTION-REPORT-LINE FROM SECTION-ERROR-LOG-LINE
+        MOVE SPACES TO EXCEPTION-REPORT-LINE
+        WRITE EXCEPTION-REPORT-LINE
+        WRITE EXCEPTION-REPORT-LINE FROM COLUMN-HEADER-LINE
+        ADD 3 TO WS-LINE-COUNT
+        SET WS-ERROR-SECTION-STARTED TO TRUE
+    END-IF
+    MOVE SPACES TO DETAIL-LINE
+    MOVE ERR-TIMESTAMP TO DL-TIMESTAMP
+    MOVE ERR-SEVERITY TO DL-SEVERITY
+    MOVE ERR-PROGRAM-ID TO DL-PROGRAM-ID
+    MOVE ERR-CODE TO DL-CODE
+    MOVE ERR-MESSAGE(1:80) TO DL-MESSAGE
+    WRITE EXCEPTION-REPORT-LINE FROM DETAIL-LINE
+    ADD 1 TO WS-LINE-COUNT
+    ADD 1 TO WS-PAGE-DETAIL-COUNT
+    ADD 1 TO WS-TOTAL-EXCEPTIONS
+    MOVE ERR-PROGRAM-ID TO WS-ERR-PROGRAM-ID
+    PERFORM ACCUMULATE-PROGRAM-COUNT.
+
+PROCESS-REJECTS-LOG.
+    OPEN INPUT REJECTS-FILE
+    IF REJECTS-FILE-STATUS = "00"
+        PERFORM UNTIL WS-END-OF-REJECTS
+            READ REJECTS-FILE
+                AT END
+                    SET WS-END-OF-REJECTS TO TRUE
+                NOT AT END
+                    ADD 1 TO WS-REJLOG-LINE-NUM
+                    IF WS-REJLOG-LINE-NUM > WS-REJLOG-ALREADY
+                        PERFORM WRITE-REJECTS-DETAIL
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE REJECTS-FILE
+    ELSE
+        IF REJECTS-FILE-STATUS NOT = "35"
+            MOVE "EXCPRPT" TO WS-ERR-PROGRAM-ID
+            MOVE REJECTS-FILE-STATUS TO WS-ERR-CODE
+            MOVE "Failed to open rejects log for exception report"
+                TO WS-ERR-MESSAGE
+            SET WS-ERR-WARNING TO TRUE
+            PERFORM LOG-COMMON-ERROR
+        END-IF
+    END-IF.
+
+WRITE-REJECTS-DETAIL.
+    MOVE REJECTS-REC TO REJECT-LOG-PARSE
+    IF WS-PAGE-DETAIL-COUNT >= WS-LINES-PER-PAGE
+        PERFORM WRITE-PAGE-HEADER
+    END-IF
+    IF NOT WS-REJECTS-SECTION-STARTED
+        WRITE EXCEPTION-REPORT-LINE FROM SECTION-REJECTS-LINE
+        MOVE SPACES TO EXCEPTION-REPORT-LINE
+        WRITE EXCEPTION-REPORT-LINE
+        WRITE EXCEPTION-REPORT-LINE FROM COLUMN-HEADER-LINE
+        ADD 3 TO WS-LINE-COUNT
+        SET WS-REJECTS-SECTION-STARTED TO TRUE
+    END-IF
+    MOVE SPACES TO DETAIL-LINE
+    MOVE RLP-TIMESTAMP TO DL-TIMESTAMP
+    MOVE "REJ" TO DL-SEVERITY
+    MOVE "INJFAIL" TO DL-PROGRAM-ID
+    MOVE RLP-REASON(1:11) TO DL-CODE
+    MOVE RLP-VALUE(1:80) TO DL-MESSAGE
+    WRITE EXCEPTION-REPORT-LINE FROM DETAIL-LINE
+    ADD 1 TO WS-LINE-COUNT
+    ADD 1 TO WS-PAGE-DETAIL-COUNT
+    ADD 1 TO WS-TOTAL-EXCEPTIONS
+    MOVE "INJFAIL" TO WS-ERR-PROGRAM-ID
+    PERFORM ACCUMULATE-PROGRAM-COUNT.
+
+PROCESS-RECON-LOG.
+    OPEN INPUT RECON-LOG-FILE
+    IF RECON-LOG-STATUS = "00"
+        PERFORM UNTIL WS-END-OF-RECON
+            READ RECON-LOG-FILE
+                AT END
+                    SET WS-END-OF-RECON TO TRUE
+                NOT AT END
+                    ADD 1 TO WS-RECLOG-LINE-NUM
+                    IF WS-RECLOG-LINE-NUM > WS-RECLOG-ALREADY
+                        PERFORM WRITE-RECON-DETAIL
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE RECON-LOG-FILE
+    ELSE
+        IF RECON-LOG-STATUS NOT = "35"
+            MOVE "EXCPRPT" TO WS-ERR-PROGRAM-ID
+            MOVE RECON-LOG-STATUS TO WS-ERR-CODE
+            MOVE "Failed to open recon log for exception report"
+                TO WS-ERR-MESSAGE
+            SET WS-ERR-WARNING TO TRUE
+            PERFORM LOG-COMMON-ERROR
+        END-IF
+    END-IF.
+
+WRITE-RECON-DETAIL.
+    MOVE RECON-LOG-REC TO RECON-LOG-ENTRY
+    IF WS-PAGE-DETAIL-COUNT >= WS-LINES-PER-PAGE
+        PERFORM WRITE-PAGE-HEADER
+    END-IF
+    IF NOT WS-RECON-SECTION-STARTED
+        WRITE EXCEPTION-REPORT-LINE FROM SECTION-RECON-LINE
+        MOVE SPACES TO EXCEPTION-REPORT-LINE
+        WRITE EXCEPTION-REPORT-LINE
+        WRITE EXCEPTION-REPORT-LINE FROM COLUMN-HEADER-LINE
+        ADD 3 TO WS-LINE-COUNT
+        SET WS-RECON-SECTION-STARTED TO TRUE
+    END-IF
+    MOVE SPACES TO DETAIL-LINE
+    MOVE RECON-TIMESTAMP(1:16) TO DL-TIMESTAMP
+    MOVE "RCN" TO DL-SEVERITY
+    MOVE "DBACCESS" TO DL-PROGRAM-ID
+    MOVE RECON-RUN-ID(1:11) TO DL-CODE
+    MOVE RECON-MESSAGE(1:80) TO DL-MESSAGE
+    WRITE EXCEPTION-REPORT-LINE FROM DETAIL-LINE
+    ADD 1 TO WS-LINE-COUNT
+    ADD 1 TO WS-PAGE-DETAIL-COUNT
+    ADD 1 TO WS-TOTAL-EXCEPTIONS
+    MOVE "DBACCESS" TO WS-ERR-PROGRAM-ID
+    PERFORM ACCUMULATE-PROGRAM-COUNT.
+
+ACCUMULATE-PROGRAM-COUNT.
+    MOVE 'N' TO WS-FOUND-SW
+    PERFORM VARYING PC-IDX FROM 1 BY 1
+            UNTIL PC-IDX > WS-PROGRAM-TABLE-COUNT
+        IF PC-PROGRAM-ID(PC-IDX) = WS-ERR-PROGRAM-ID
+            ADD 1 TO PC-COUNT(PC-IDX)
+            SET WS-PROGRAM-FOUND TO TRUE
+            SET PC-IDX TO WS-PROGRAM-TABLE-COUNT
+        END-IF
+    END-PERFORM
+    IF NOT WS-PROGRAM-FOUND
+            AND WS-PROGRAM-TABLE-COUNT < 20
+        ADD 1 TO WS-PROGRAM-TABLE-COUNT
+        SET PC-IDX TO WS-PROGRAM-TABLE-COUNT
+        MOVE WS-ERR-PROGRAM-ID TO PC-PROGRAM-ID(PC-IDX)
+        MOVE 1 TO PC-COUNT(PC-IDX)
+    END-IF.
+
+WRITE-PAGE-HEADER.
+    ADD 1 TO WS-PAGE-NUMBER
+    MOVE ZERO TO WS-LINE-COUNT
+    MOVE ZERO TO WS-PAGE-DETAIL-COUNT
+    MOVE SPACES TO PAGE-HEADER-1
+    MOVE WS-REPORT-DATE TO PH-REPORT-DATE
+    MOVE WS-PAGE-NUMBER TO PH-PAGE-NUMBER
+    WRITE EXCEPTION-REPORT-LINE FROM PAGE-HEADER-1
+    MOVE SPACES TO EXCEPTION-REPORT-LINE
+    WRITE EXCEPTION-REPORT-LINE
+    WRITE EXCEPTION-REPORT-LINE FROM REPORT-TITLE-LINE
+    MOVE SPACES TO EXCEPTION-REPORT-LINE
+    WRITE EXCEPTION-REPORT-LINE
+    ADD 4 TO WS-LINE-COUNT.
+
+WRITE-SUMMARY-TOTALS.
+    MOVE SPACES TO EXCEPTION-REPORT-LINE
+    WRITE EXCEPTION-REPORT-LINE
+    MOVE WS-TOTAL-EXCEPTIONS TO TL-TOTAL-EXCEPTIONS
+    WRITE EXCEPTION-REPORT-LINE FROM TOTAL-LINE
+    PERFORM VARYING PC-IDX FROM 1 BY 1
+            UNTIL PC-IDX > WS-PROGRAM-TABLE-COUNT
+        MOVE SPACES TO PROGRAM-COUNT-LINE
+        MOVE PC-PROGRAM-ID(PC-IDX) TO PCL-PROGRAM-ID
+        MOVE PC-COUNT(PC-IDX) TO PCL-COUNT
+        WRITE EXCEPTION-REPORT-LINE FROM PROGRAM-COUNT-LINE
+    END-PERFORM.
+
+    COPY ERRHAND.
