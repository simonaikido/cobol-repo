@@ -0,0 +1,259 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CUSTMAINT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT MAINT-TRANS-FILE ASSIGN TO MAINTTRANSPATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS MAINT-TRANS-STATUS.
+    SELECT CHANGE-LOG-FILE ASSIGN TO CHANGELOGPATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CHANGE-LOG-STATUS.
+    COPY ERRFILE.
+DATA DIVISION.
+FILE SECTION.
+FD  MAINT-TRANS-FILE.
+01  MAINT-TRANS-REC.
+    05  MT-ACTION-CODE     PIC X(1).
+        88  MT-CREATE             VALUE 'C'.
+        88  MT-UPDATE             VALUE 'U'.
+        88  MT-DEACTIVATE         VALUE 'D'.
+    05  MT-CUST-ID         PIC X(10).
+    05  MT-CUST-NAME       PIC X(40).
+    05  MT-CUST-ADDRESS    PIC X(60).
+    05  MT-CUST-BALANCE    PIC S9(9)V99.
+    05  MT-CUST-OPEN-DATE  PIC X(8).
+FD  CHANGE-LOG-FILE.
+01  CHANGE-LOG-REC         PIC X(300).
+    COPY ERRFD.
+WORKING-STORAGE SECTION.
+01  MAINTTRANSPATH     PIC X(200) VALUE SPACES.
+01  MAINT-TRANS-STATUS PIC XX.
+01  CHANGELOGPATH      PIC X(200) VALUE SPACES.
+01  CHANGE-LOG-STATUS  PIC XX.
+01  WS-OPERATOR-ID     PIC X(8)  VALUE SPACES.
+01  WS-TIMESTAMP       PIC X(26).
+01  WS-EOF-SW          PIC X     VALUE 'N'.
+    88  WS-END-OF-TRANS-FILE   VALUE 'Y'.
+01  WS-APPLIED-COUNT   PIC 9(9) VALUE ZERO.
+01  WS-REJECTED-COUNT  PIC 9(9) VALUE ZERO.
+01  SQL-STATEMENT      PIC X(400).
+01  SQLCODE         PIC S9(9) COMP VALUE ZERO.
+01  WS-SQLCODE-DISP PIC -(9)9.
+    COPY CUSTREC REPLACING ==CUSTOMER-RECORD== BY ==BEFORE-RECORD==.
+01  WS-FOUND-SW        PIC X     VALUE 'N'.
+    88  WS-BEFORE-FOUND        VALUE 'Y'.
+01  WS-BEFORE-BAL-DISP PIC -(9)9.99.
+01  WS-AFTER-BAL-DISP  PIC -(9)9.99.
+    COPY ERRTAB.
+PROCEDURE DIVISION.
+MAIN.
+    DISPLAY "OPERATOR-ID" UPON ENVIRONMENT-NAME
+    ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VALUE
+    IF WS-OPERATOR-ID = SPACES
+        MOVE "UNKNOWN" TO WS-OPERATOR-ID
+    END-IF
+    DISPLAY "MAINT-TRANS-FILE-PATH" UPON ENVIRONMENT-NAME
+    ACCEPT MAINTTRANSPATH FROM ENVIRONMENT-VALUE
+    IF MAINTTRANSPATH = SPACES
+        MOVE "custmaint-trans.dat" TO MAINTTRANSPATH
+    END-IF
+    OPEN INPUT MAINT-TRANS-FILE
+    IF MAINT-TRANS-STATUS NOT = "00"
+        MOVE "CUSTMAINT" TO WS-ERR-PROGRAM-ID
+        MOVE MAINT-TRANS-STATUS TO WS-ERR-CODE
+        MOVE "Unable to open MAINT-TRANS-FILE" TO WS-ERR-MESSAGE
+        SET WS-ERR-FATAL TO TRUE
+        PERFORM LOG-COMMON-ERROR
+    ELSE
+        PERFORM UNTIL WS-END-OF-TRANS-FILE
+            READ MAINT-TRANS-FILE
+                AT END
+                    SET WS-END-OF-TRANS-FILE TO TRUE
+                NOT AT END
+                    PERFORM APPLY-TRANSACTION
+            END-READ
+        END-PERFORM
+        CLOSE MAINT-TRANS-FILE
+        DISPLAY "CUSTMAINT complete - applied: " WS-APPLIED-COUNT
+                " rejected: " WS-REJECTED-COUNT
+    END-IF
+    STOP RUN.
+
+APPLY-TRANSACTION.
+    PERFORM LOOKUP-BEFORE-IMAGE
+    EVALUATE TRUE
+        WHEN MT-CREATE
+            PERFORM DO-CREATE
+        WHEN MT-UPDATE
+            PERFORM DO-UPDATE
+        WHEN MT-DEACTIVATE
+            PERFORM DO-DEACTIVATE
+        WHEN OTHER
+            ADD 1 TO WS-REJECTED-COUNT
+            DISPLAY "Rejected transaction, unknown action code: "
+                    MT-ACTION-CODE
+    END-EVALUATE.
+
+LOOKUP-BEFORE-IMAGE.
+    MOVE SPACES TO WS-FOUND-SW
+    INITIALIZE BEFORE-RECORD
+    STRING "SELECT ID, NAME, ADDRESS, BALANCE, OPEN_DATE, STATUS "
+           "FROM CUSTOMERS WHERE ID = '" DELIMITED BY SIZE
+           MT-CUST-ID DELIMITED BY SIZE
+           "'" DELIMITED BY SIZE
+           INTO SQL-STATEMENT
+    EXEC SQL
+        DECLARE C2 CURSOR FOR
+        EXECUTE IMMEDIATE :SQL-STATEMENT
+    END-EXEC
+    EXEC SQL
+        OPEN C2
+    END-EXEC
+    EXEC SQL
+        FETCH C2 INTO :CUST-ID OF BEFORE-RECORD,
+                      :CUST-NAME OF BEFORE-RECORD,
+                      :CUST-ADDRESS OF BEFORE-RECORD,
+                      :CUST-BALANCE OF BEFORE-RECORD,
+                      :CUST-OPEN-DATE OF BEFORE-RECORD,
+                      :CUST-STATUS OF BEFORE-RECORD
+    END-EXEC
+    IF SQLCODE = ZERO
+        SET WS-BEFORE-FOUND TO TRUE
+    END-IF
+    EXEC SQL
+        CLOSE C2
+    END-EXEC.
+
+DO-CREATE.
+    MOVE MT-CUST-BALANCE TO WS-AFTER-BAL-DISP
+    STRING "INSERT INTO CUSTOMERS "
+           "(ID, NAME, ADDRESS, BALANCE, OPEN_DATE, STATUS) VALUES ('"
+               DELIMITED BY SIZE
+           MT-CUST-ID DELIMITED BY SIZE
+           "', '" DELIMITED BY SIZE
+           MT-CUST-NAME DELIMITED BY SIZE
+           "', '" DELIMITED BY SIZE
+           MT-CUST-ADDRESS DELIMITED BY SIZE
+           "', " DELIMITED BY SIZE
+           WS-AFTER-BAL-DISP DELIMITED BY SIZE
+           ", '" DELIMITED BY SIZE
+           MT-CUST-OPEN-DATE DELIMITED BY SIZE
+           "', 'A')" DELIMITED BY SIZE
+           INTO SQL-STATEMENT
+    EXEC SQL
+        EXECUTE IMMEDIATE :SQL-STATEMENT
+    END-EXEC
+    IF SQLCODE NOT = ZERO
+        MOVE "CUSTMAINT" TO WS-ERR-PROGRAM-ID
+        MOVE SQLCODE TO WS-SQLCODE-DISP
+        MOVE WS-SQLCODE-DISP TO WS-ERR-CODE
+        MOVE "SQL insert failed for customer create" TO WS-ERR-MESSAGE
+        SET WS-ERR-FATAL TO TRUE
+        PERFORM LOG-COMMON-ERROR
+        ADD 1 TO WS-REJECTED-COUNT
+    ELSE
+        ADD 1 TO WS-APPLIED-COUNT
+        PERFORM WRITE-CHANGE-LOG-ENTRY
+    END-IF.
+
+DO-UPDATE.
+    IF NOT WS-BEFORE-FOUND
+        ADD 1 TO WS-REJECTED-COUNT
+        DISPLAY "Rejected update, customer not on file: " MT-CUST-ID
+    ELSE
+        MOVE MT-CUST-BALANCE TO WS-AFTER-BAL-DISP
+        STRING "UPDATE CUSTOMERS SET NAME = '" DELIMITED BY SIZE
+               MT-CUST-NAME DELIMITED BY SIZE
+               "', ADDRESS = '" DELIMITED BY SIZE
+               MT-CUST-ADDRESS DELIMITED BY SIZE
+               "', BALANCE = " DELIMITED BY SIZE
+               WS-AFTER-BAL-DISP DELIMITED BY SIZE
+               " WHERE ID = '" DELIMITED BY SIZE
+               MT-CUST-ID DELIMITED BY SIZE
+               "'" DELIMITED BY SIZE
+               INTO SQL-STATEMENT
+        EXEC SQL
+            EXECUTE IMMEDIATE :SQL-STATEMENT
+        END-EXEC
+        IF SQLCODE NOT = ZERO
+            MOVE "CUSTMAINT" TO WS-ERR-PROGRAM-ID
+            MOVE SQLCODE TO WS-SQLCODE-DISP
+            MOVE WS-SQLCODE-DISP TO WS-ERR-CODE
+            MOVE "SQL update failed for customer update" TO WS-ERR-MESSAGE
+            SET WS-ERR-FATAL TO TRUE
+            PERFORM LOG-COMMON-ERROR
+            ADD 1 TO WS-REJECTED-COUNT
+        ELSE
+            ADD 1 TO WS-APPLIED-COUNT
+            PERFORM WRITE-CHANGE-LOG-ENTRY
+        END-IF
+    END-IF.
+
+DO-DEACTIVATE.
+    IF NOT WS-BEFORE-FOUND
+        ADD 1 TO WS-REJECTED-COUNT
+        DISPLAY "Rejected deactivate, customer not on file: " MT-CUST-ID
+    ELSE
+        STRING "UPDATE CUSTOMERS SET STATUS = 'C' WHERE ID = '"
+               DELIMITED BY SIZE
+               MT-CUST-ID DELIMITED BY SIZE
+               "'" DELIMITED BY SIZE
+               INTO SQL-STATEMENT
+        EXEC SQL
+            EXECUTE IMMEDIATE :SQL-STATEMENT
+        END-EXEC
+        IF SQLCODE NOT = ZERO
+            MOVE "CUSTMAINT" TO WS-ERR-PROGRAM-ID
+            MOVE SQLCODE TO WS-SQLCODE-DISP
+            MOVE WS-SQLCODE-DISP TO WS-ERR-CODE
+            MOVE "SQL update failed for customer deactivate" TO
+                WS-ERR-MESSAGE
+            SET WS-ERR-FATAL TO TRUE
+            PERFORM LOG-COMMON-ERROR
+            ADD 1 TO WS-REJECTED-COUNT
+        ELSE
+            ADD 1 TO WS-APPLIED-COUNT
+            *> deactivate leaves BALANCE unchanged - log the
+            *> customer's real (unchanged) balance, not whatever
+            *> happens to be in the transaction record's balance field
+            MOVE CUST-BALANCE OF BEFORE-RECORD TO MT-CUST-BALANCE
+            PERFORM WRITE-CHANGE-LOG-ENTRY
+        END-IF
+    END-IF.
+
+WRITE-CHANGE-LOG-ENTRY.
+    DISPLAY "CHANGE-LOG-PATH" UPON ENVIRONMENT-NAME
+    ACCEPT CHANGELOGPATH FROM ENVIRONMENT-VALUE
+    IF CHANGELOGPATH = SPACES
+        MOVE "custmaint-change-log.dat" TO CHANGELOGPATH
+    END-IF
+    ACCEPT WS-TIMESTAMP FROM DATE YYYYMMDD
+    MOVE CUST-BALANCE OF BEFORE-RECORD TO WS-BEFORE-BAL-DISP
+    MOVE MT-CUST-BALANCE TO WS-AFTER-BAL-DISP
+    MOVE SPACES TO CHANGE-LOG-REC
+    STRING WS-TIMESTAMP(1:8) DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           WS-OPERATOR-ID DELIMITED BY SIZE
+           " ACTION=" DELIMITED BY SIZE
+           MT-ACTION-CODE DELIMITED BY SIZE
+           " ID=" DELIMITED BY SIZE
+           MT-CUST-ID DELIMITED BY SIZE
+           " BEFORE-NAME=" DELIMITED BY SIZE
+           CUST-NAME OF BEFORE-RECORD DELIMITED BY SIZE
+           " AFTER-NAME=" DELIMITED BY SIZE
+           MT-CUST-NAME DELIMITED BY SIZE
+           " BEFORE-BAL=" DELIMITED BY SIZE
+           WS-BEFORE-BAL-DISP DELIMITED BY SIZE
+           " AFTER-BAL=" DELIMITED BY SIZE
+           WS-AFTER-BAL-DISP DELIMITED BY SIZE
+           INTO CHANGE-LOG-REC
+    OPEN EXTEND CHANGE-LOG-FILE
+    IF CHANGE-LOG-STATUS = "35" OR CHANGE-LOG-STATUS = "05"
+        OPEN OUTPUT CHANGE-LOG-FILE
+    END-IF
+    WRITE CHANGE-LOG-REC
+    CLOSE CHANGE-LOG-FILE.
+
+    COPY ERRHAND.
