@@ -1,31 +1,138 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FAIL-GOTO-INJECTION.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPS-MESSAGE-LOG-FILE ASSIGN TO OPSMSGLOGPATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OPS-MSG-LOG-STATUS.
+           COPY ERRFILE.
+           COPY CKPTFILE.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  OPS-MESSAGE-LOG-FILE.
+       01  OPS-MSG-LOG-REC       PIC X(250).
+           COPY ERRFD.
+           COPY CKPTFD.
+
        WORKING-STORAGE SECTION.
        01  USER-INPUT        PIC X(200).
-       01  CMD-STRING        PIC X(300).
+       01  EXIT-CODE         PIC 9(4) COMP.
+       01  WS-RETRY-COUNT    PIC 9(1) VALUE ZERO.
+       01  WS-MAX-RETRIES    PIC 9(1) VALUE 1.
+       01  OPSMSGLOGPATH     PIC X(200) VALUE SPACES.
+       01  OPS-MSG-LOG-STATUS PIC XX.
+       01  WS-JOB-NAME       PIC X(8)  VALUE SPACES.
+       01  WS-TIMESTAMP      PIC X(26).
+       01  OPS-MSG-ENTRY.
+           05  OPS-MSG-TIMESTAMP  PIC X(26).
+           05  FILLER             PIC X VALUE SPACE.
+           05  OPS-MSG-JOB-NAME   PIC X(8).
+           05  FILLER             PIC X VALUE SPACE.
+           05  OPS-MSG-TEXT       PIC X(200).
+           COPY ERRTAB.
+           COPY CKPTTAB.
+       01  WS-RUN-ID         PIC X(16) VALUE SPACES.
 
        PROCEDURE DIVISION.
-
+       MAIN-LOGIC.
            DISPLAY "Enter a value: " WITH NO ADVANCING.
            ACCEPT USER-INPUT.
 
-           *> --- COMMAND INJECTION ---
-           *> Unsafe direct concatenation of user input into shell command
-           STRING "echo User said: " DELIMITED BY SIZE
-                  USER-INPUT       DELIMITED BY SIZE
-                  INTO CMD-STRING.
+           DISPLAY "RUN-ID" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-RUN-ID FROM ENVIRONMENT-VALUE.
+           IF WS-RUN-ID = SPACES
+               ACCEPT WS-RUN-ID FROM DATE YYYYMMDD
+               ACCEPT WS-RUN-ID(9:8) FROM TIME
+           END-IF.
+           MOVE WS-RUN-ID TO WS-CKPT-RUN-ID.
+           MOVE "FGILOG" TO WS-CKPT-STEP-NAME.
+           PERFORM CHECK-BATCH-CHECKPOINT.
+           IF WS-CKPT-STEP-COMPLETE
+               DISPLAY "Operator message already logged for run "
+                       WS-RUN-ID ", skipping"
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               PERFORM LOG-OPERATOR-MESSAGE
+
+               *> Final job-step outcome is driven off the actual
+               *> log-write status, not an unconditional jump, so
+               *> downstream JCL can branch on RETURN-CODE.
+               EVALUATE TRUE
+                   WHEN EXIT-CODE = 0
+                       PERFORM SUCCESS-PATH
+                   WHEN EXIT-CODE NOT = 0
+                           AND WS-RETRY-COUNT < WS-MAX-RETRIES
+                       PERFORM RETRY-PATH
+                   WHEN OTHER
+                       PERFORM FAILURE-PATH
+               END-EVALUATE
+           END-IF.
 
-           *> Executes attacker-controlled command
-           CALL "SYSTEM" USING CMD-STRING.
+           STOP RUN.
 
-           *> --- GOTO VIOLATION ---
-           *> This triggers your custom rule
-           GOTO BAD-FLOW.
+       LOG-OPERATOR-MESSAGE.
+           *> Message is appended to a shared operations log instead of
+           *> being shelled out to "echo", so it is still visible after
+           *> the console running this job is gone.
+           DISPLAY "OPS-MESSAGE-LOG-PATH" UPON ENVIRONMENT-NAME
+           ACCEPT OPSMSGLOGPATH FROM ENVIRONMENT-VALUE
+           IF OPSMSGLOGPATH = SPACES
+               MOVE "ops-message-log.dat" TO OPSMSGLOGPATH
+           END-IF
+           DISPLAY "JOB-NAME" UPON ENVIRONMENT-NAME
+           ACCEPT WS-JOB-NAME FROM ENVIRONMENT-VALUE
+           IF WS-JOB-NAME = SPACES
+               MOVE "FAILGOTO" TO WS-JOB-NAME
+           END-IF
+           ACCEPT WS-TIMESTAMP FROM DATE YYYYMMDD
+           ACCEPT WS-TIMESTAMP(9:8) FROM TIME
+           MOVE SPACES TO OPS-MSG-ENTRY
+           MOVE WS-TIMESTAMP(1:16) TO OPS-MSG-TIMESTAMP
+           MOVE WS-JOB-NAME TO OPS-MSG-JOB-NAME
+           STRING "User said: " DELIMITED BY SIZE
+                  USER-INPUT    DELIMITED BY SIZE
+                  INTO OPS-MSG-TEXT
+           OPEN EXTEND OPS-MESSAGE-LOG-FILE
+           IF OPS-MSG-LOG-STATUS = "35" OR OPS-MSG-LOG-STATUS = "05"
+               OPEN OUTPUT OPS-MESSAGE-LOG-FILE
+           END-IF
+           WRITE OPS-MSG-LOG-REC FROM OPS-MSG-ENTRY
+           IF OPS-MSG-LOG-STATUS = "00"
+               MOVE 0 TO EXIT-CODE
+           ELSE
+               MOVE 12 TO EXIT-CODE
+           END-IF
+           CLOSE OPS-MESSAGE-LOG-FILE.
 
-           DISPLAY "This line will never execute.".
+       RETRY-PATH.
+           ADD 1 TO WS-RETRY-COUNT.
+           DISPLAY "Message log write failed, retrying (attempt "
+                   WS-RETRY-COUNT "): status=" OPS-MSG-LOG-STATUS.
+           PERFORM LOG-OPERATOR-MESSAGE.
+           IF EXIT-CODE = 0
+               PERFORM SUCCESS-PATH
+           ELSE
+               PERFORM FAILURE-PATH
+           END-IF.
 
-       BAD-FLOW.
-           DISPLAY "Reached BAD-FLOW via GOTO.".
-           STOP RUN.
+       SUCCESS-PATH.
+           DISPLAY "Operator message logged successfully.".
+           PERFORM WRITE-BATCH-CHECKPOINT.
+           MOVE 0 TO RETURN-CODE.
+
+       FAILURE-PATH.
+           DISPLAY "Message log write failed after retries: status="
+                   OPS-MSG-LOG-STATUS.
+           MOVE "FAILGOTO" TO WS-ERR-PROGRAM-ID
+           MOVE OPS-MSG-LOG-STATUS TO WS-ERR-CODE
+           MOVE "Operator message log write failed after retries"
+               TO WS-ERR-MESSAGE
+           SET WS-ERR-WARNING TO TRUE
+           PERFORM LOG-COMMON-ERROR
+           MOVE 12 TO RETURN-CODE.
+
+           COPY ERRHAND.
+           COPY CKPTIO.
