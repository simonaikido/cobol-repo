@@ -0,0 +1,6 @@
+      *> CKPTFILE - FILE-CONTROL entry for the shared batch checkpoint
+      *> log. COPY into FILE-CONTROL alongside copybooks/CKPTTAB.cpy
+      *> (WORKING-STORAGE) and copybooks/CKPTFD.cpy (FILE SECTION).
+           SELECT BATCH-CHECKPOINT-FILE ASSIGN TO BATCH-CHECKPOINT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BATCH-CHECKPOINT-STATUS.
