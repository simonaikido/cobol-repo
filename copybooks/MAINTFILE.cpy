@@ -0,0 +1,7 @@
+      *> MAINTFILE - FILE-CONTROL entry for the shared maintenance-
+      *> window control file. COPY into FILE-CONTROL alongside
+      *> copybooks/MAINTTAB.cpy (WORKING-STORAGE) and MAINTFD.cpy
+      *> (FILE SECTION).
+           SELECT MAINT-WINDOW-FILE ASSIGN TO MAINTWINDOWPATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MAINT-WINDOW-STATUS.
