@@ -0,0 +1,24 @@
+      *> ERRTAB - in-memory fields for the shared error-handling
+      *> paragraph. COPY into WORKING-STORAGE by any program that
+      *> calls copybooks/ERRHAND.cpy's LOG-COMMON-ERROR. Before the
+      *> PERFORM, set WS-ERR-PROGRAM-ID, WS-ERR-CODE, WS-ERR-MESSAGE
+      *> and, if not a fatal error, WS-ERR-SEVERITY to 'W'.
+       01  ERROR-LOG-PATH          PIC X(200) VALUE SPACES.
+       01  ERROR-LOG-STATUS        PIC XX.
+       01  WS-ERR-PROGRAM-ID       PIC X(8)   VALUE SPACES.
+       01  WS-ERR-CODE             PIC X(10)  VALUE SPACES.
+       01  WS-ERR-MESSAGE          PIC X(120) VALUE SPACES.
+       01  WS-ERR-SEVERITY         PIC X(1)   VALUE 'E'.
+           88  WS-ERR-WARNING              VALUE 'W'.
+           88  WS-ERR-FATAL                VALUE 'E'.
+       01  WS-ERR-TIMESTAMP        PIC X(26).
+       01  ERROR-LOG-ENTRY.
+           05  ERR-TIMESTAMP       PIC X(16).
+           05  FILLER              PIC X VALUE SPACE.
+           05  ERR-SEVERITY        PIC X(1).
+           05  FILLER              PIC X VALUE SPACE.
+           05  ERR-PROGRAM-ID      PIC X(8).
+           05  FILLER              PIC X VALUE SPACE.
+           05  ERR-CODE            PIC X(10).
+           05  FILLER              PIC X VALUE SPACE.
+           05  ERR-MESSAGE         PIC X(120).
