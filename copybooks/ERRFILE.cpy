@@ -0,0 +1,6 @@
+      *> ERRFILE - FILE-CONTROL entry for the shared common error log.
+      *> COPY into FILE-CONTROL alongside copybooks/ERRTAB.cpy
+      *> (WORKING-STORAGE) and copybooks/ERRFD.cpy (FILE SECTION).
+           SELECT ERROR-LOG-FILE ASSIGN TO ERROR-LOG-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERROR-LOG-STATUS.
