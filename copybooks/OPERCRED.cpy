@@ -0,0 +1,10 @@
+      *> OPERCRED - operator sign-on credentials row.
+      *> COPY into WORKING-STORAGE by any program that authenticates an
+      *> operator against the shop's OPERATOR-CREDENTIALS-FILE.
+       01  OPERATOR-CRED-RECORD.
+           05  OPER-ID             PIC X(8).
+           05  OPER-PASSWORD-HASH  PIC X(16).
+           05  OPER-ROLE           PIC X(1).
+               88  OPER-ROLE-ADMIN        VALUE 'A'.
+               88  OPER-ROLE-SUPERVISOR   VALUE 'S'.
+               88  OPER-ROLE-CLERK        VALUE 'C'.
