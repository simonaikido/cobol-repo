@@ -0,0 +1,5 @@
+      *> MAINTFD - FD/record for the shared maintenance-window control
+      *> file. COPY into FILE SECTION; see copybooks/MAINTFILE.cpy and
+      *> MAINTTAB.cpy.
+       FD  MAINT-WINDOW-FILE.
+       01  MAINT-WINDOW-REC        PIC X(20).
