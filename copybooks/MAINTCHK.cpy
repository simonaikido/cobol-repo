@@ -0,0 +1,51 @@
+      *> MAINTCHK - standard paragraphs to load the maintenance-window
+      *> control file and check the current time against it. COPY into
+      *> PROCEDURE DIVISION once per program; PERFORM LOAD-MAINT-WINDOW
+      *> once at job start (or before each dispatch, since the read is
+      *> cheap and lets an operator flip OVERRIDE mid-run), then PERFORM
+      *> CHECK-MAINTENANCE-WINDOW before any CALL "SYSTEM" or other
+      *> externally-visible action. WS-IN-MAINTENANCE-WINDOW comes back
+      *> true if the action is allowed to proceed right now. See
+      *> copybooks/MAINTTAB.cpy, MAINTFILE.cpy and MAINTFD.cpy.
+       LOAD-MAINT-WINDOW.
+           DISPLAY "MAINT-WINDOW-PATH" UPON ENVIRONMENT-NAME
+           ACCEPT MAINTWINDOWPATH FROM ENVIRONMENT-VALUE
+           IF MAINTWINDOWPATH = SPACES
+               MOVE "maint-window.dat" TO MAINTWINDOWPATH
+           END-IF
+           OPEN INPUT MAINT-WINDOW-FILE
+           IF MAINT-WINDOW-STATUS = "00"
+               READ MAINT-WINDOW-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE MAINT-WINDOW-REC TO MAINT-WINDOW-ENTRY
+                       MOVE MWE-START TO WS-MAINT-WINDOW-START
+                       MOVE MWE-END TO WS-MAINT-WINDOW-END
+                       MOVE MWE-OVERRIDE TO WS-MAINT-OVERRIDE
+               END-READ
+               CLOSE MAINT-WINDOW-FILE
+           END-IF.
+
+       CHECK-MAINTENANCE-WINDOW.
+           MOVE 'N' TO WS-MAINT-IN-WINDOW-SW
+           EVALUATE TRUE
+               WHEN WS-MAINT-FORCE-OPEN
+                   SET WS-IN-MAINTENANCE-WINDOW TO TRUE
+               WHEN WS-MAINT-FORCE-CLOSED
+                   SET WS-MAINT-IN-WINDOW-SW TO 'N'
+               WHEN OTHER
+                   ACCEPT WS-MAINT-CURRENT-TIME FROM TIME
+                   MOVE WS-MAINT-CURRENT-TIME(1:4) TO WS-MAINT-NOW
+                   IF WS-MAINT-WINDOW-START <= WS-MAINT-WINDOW-END
+                       IF WS-MAINT-NOW >= WS-MAINT-WINDOW-START
+                               AND WS-MAINT-NOW <= WS-MAINT-WINDOW-END
+                           SET WS-IN-MAINTENANCE-WINDOW TO TRUE
+                       END-IF
+                   ELSE
+                       IF WS-MAINT-NOW >= WS-MAINT-WINDOW-START
+                               OR WS-MAINT-NOW <= WS-MAINT-WINDOW-END
+                           SET WS-IN-MAINTENANCE-WINDOW TO TRUE
+                       END-IF
+                   END-IF
+           END-EVALUATE.
