@@ -0,0 +1,6 @@
+      *> PARMFILE - FILE-CONTROL entry for the shared system parameter
+      *> file. COPY into FILE-CONTROL alongside copybooks/PARMTAB.cpy
+      *> (WORKING-STORAGE) and copybooks/PARMFD.cpy (FILE SECTION).
+           SELECT PARAMETER-FILE ASSIGN TO PARM-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARM-FILE-STATUS.
