@@ -0,0 +1,13 @@
+      *> CUSTREC - shared CUSTOMERS row layout.
+      *> COPY into WORKING-STORAGE by any program that reads or writes
+      *> the CUSTOMERS table, so every program agrees on the same shape.
+       01  CUSTOMER-RECORD.
+           05  CUST-ID             PIC X(10).
+           05  CUST-NAME           PIC X(40).
+           05  CUST-ADDRESS        PIC X(60).
+           05  CUST-BALANCE        PIC S9(9)V99 COMP-3.
+           05  CUST-OPEN-DATE      PIC X(8).
+           05  CUST-STATUS         PIC X(1).
+               88  CUST-ACTIVE            VALUE 'A'.
+               88  CUST-SUSPENDED         VALUE 'S'.
+               88  CUST-CLOSED            VALUE 'C'.
