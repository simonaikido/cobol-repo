@@ -0,0 +1,5 @@
+      *> ERRFD - FD/record for the shared common error log.
+      *> COPY into FILE SECTION; see copybooks/ERRFILE.cpy and
+      *> copybooks/ERRTAB.cpy.
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-REC           PIC X(159).
