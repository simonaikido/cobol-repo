@@ -0,0 +1,29 @@
+      *> MAINTTAB - in-memory fields for the shared maintenance-window
+      *> check in copybooks/MAINTCHK.cpy. COPY into WORKING-STORAGE by
+      *> any program that must hold off a CALL "SYSTEM" (or other
+      *> externally-visible action) outside the approved batch window.
+      *> The control file is one fixed-width record:
+      *>   columns  1- 4  window start, HHMM (24-hour), e.g. 2200
+      *>   columns  6- 9  window end,   HHMM (24-hour), e.g. 0600
+      *>   column  11     override: 'O' force-open, 'C' force-closed,
+      *>                  'A' or space = automatic, time-based (default)
+      *> A start later than end means the window crosses midnight
+      *> (e.g. 2200-0600 covers 10pm through 6am).
+       01  MAINTWINDOWPATH         PIC X(200) VALUE SPACES.
+       01  MAINT-WINDOW-STATUS     PIC XX.
+       01  MAINT-WINDOW-ENTRY.
+           05  MWE-START           PIC 9(4).
+           05  FILLER              PIC X.
+           05  MWE-END             PIC 9(4).
+           05  FILLER              PIC X.
+           05  MWE-OVERRIDE        PIC X.
+       01  WS-MAINT-WINDOW-START   PIC 9(4)  VALUE 2200.
+       01  WS-MAINT-WINDOW-END     PIC 9(4)  VALUE 0600.
+       01  WS-MAINT-OVERRIDE       PIC X     VALUE 'A'.
+           88  WS-MAINT-FORCE-OPEN         VALUE 'O'.
+           88  WS-MAINT-FORCE-CLOSED       VALUE 'C'.
+           88  WS-MAINT-AUTOMATIC          VALUE 'A' ' '.
+       01  WS-MAINT-CURRENT-TIME   PIC 9(8).
+       01  WS-MAINT-NOW            PIC 9(4).
+       01  WS-MAINT-IN-WINDOW-SW   PIC X     VALUE 'N'.
+           88  WS-IN-MAINTENANCE-WINDOW    VALUE 'Y'.
