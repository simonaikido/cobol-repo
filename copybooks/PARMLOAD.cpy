@@ -0,0 +1,55 @@
+      *> PARMLOAD - standard paragraphs to load and look up entries from
+      *> the shared system parameter file. COPY into PROCEDURE DIVISION
+      *> once per program; PERFORM LOAD-PARAMETERS at job start, then
+      *> MOVE a key to PARM-SEARCH-KEY and PERFORM GET-PARM-VALUE to
+      *> fetch it into PARM-SEARCH-VALUE. See copybooks/PARMTAB.cpy,
+      *> PARMFILE.cpy and PARMFD.cpy.
+       LOAD-PARAMETERS.
+           DISPLAY "SYSTEM-PARM-FILE-PATH" UPON ENVIRONMENT-NAME
+           ACCEPT PARM-FILE-PATH FROM ENVIRONMENT-VALUE
+           IF PARM-FILE-PATH = SPACES
+               MOVE "system.parm" TO PARM-FILE-PATH
+           END-IF
+           MOVE ZERO TO PARM-COUNT
+           MOVE 'N' TO PARM-EOF-SW
+           OPEN INPUT PARAMETER-FILE
+           IF PARM-FILE-STATUS = "00"
+               PERFORM UNTIL PARM-END-OF-FILE
+                   READ PARAMETER-FILE
+                       AT END
+                           SET PARM-END-OF-FILE TO TRUE
+                       NOT AT END
+                           MOVE PARAMETER-FILE-REC TO PARM-REC-WS
+                           PERFORM STORE-PARM-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE PARAMETER-FILE
+           END-IF.
+
+       STORE-PARM-ENTRY.
+           MOVE ZERO TO PARM-EQUALS-POS
+           INSPECT PARM-REC-WS TALLYING PARM-EQUALS-POS
+               FOR CHARACTERS BEFORE INITIAL "="
+           IF PARM-EQUALS-POS > ZERO
+                   AND PARM-EQUALS-POS < LENGTH OF PARM-REC-WS
+                   AND PARM-COUNT < 50
+               ADD 1 TO PARM-COUNT
+               SET PARM-IDX TO PARM-COUNT
+               MOVE PARM-REC-WS(1:PARM-EQUALS-POS) TO PARM-KEY(PARM-IDX)
+               IF PARM-EQUALS-POS + 2 <= LENGTH OF PARM-REC-WS
+                   MOVE PARM-REC-WS(PARM-EQUALS-POS + 2:) TO
+                       PARM-VALUE(PARM-IDX)
+               ELSE
+                   MOVE SPACES TO PARM-VALUE(PARM-IDX)
+               END-IF
+           END-IF.
+
+       GET-PARM-VALUE.
+           MOVE SPACES TO PARM-SEARCH-VALUE
+           PERFORM VARYING PARM-IDX FROM 1 BY 1
+                   UNTIL PARM-IDX > PARM-COUNT
+               IF PARM-KEY(PARM-IDX) = PARM-SEARCH-KEY
+                   MOVE PARM-VALUE(PARM-IDX) TO PARM-SEARCH-VALUE
+                   SET PARM-IDX TO PARM-COUNT
+               END-IF
+           END-PERFORM.
