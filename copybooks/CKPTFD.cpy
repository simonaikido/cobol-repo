@@ -0,0 +1,5 @@
+      *> CKPTFD - FD/record for the shared batch checkpoint log.
+      *> COPY into FILE SECTION; see copybooks/CKPTFILE.cpy and
+      *> copybooks/CKPTTAB.cpy.
+       FD  BATCH-CHECKPOINT-FILE.
+       01  BATCH-CHECKPOINT-REC    PIC X(42).
