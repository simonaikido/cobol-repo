@@ -0,0 +1,16 @@
+      *> PARMTAB - in-memory table for the shared system parameter file.
+      *> COPY into WORKING-STORAGE by any program that needs a connection
+      *> or service credential loaded via copybooks/PARMLOAD.cpy.
+       01  PARM-TABLE-AREA.
+           05  PARM-COUNT          PIC 9(4) VALUE ZERO.
+           05  PARM-ENTRY OCCURS 50 TIMES INDEXED BY PARM-IDX.
+               10  PARM-KEY        PIC X(20).
+               10  PARM-VALUE      PIC X(80).
+       01  PARM-SEARCH-KEY         PIC X(20).
+       01  PARM-SEARCH-VALUE       PIC X(80).
+       01  PARM-FILE-PATH          PIC X(200) VALUE SPACES.
+       01  PARM-FILE-STATUS        PIC XX.
+       01  PARM-REC-WS             PIC X(100).
+       01  PARM-EOF-SW             PIC X VALUE 'N'.
+           88  PARM-END-OF-FILE            VALUE 'Y'.
+       01  PARM-EQUALS-POS         PIC 9(4) VALUE ZERO.
