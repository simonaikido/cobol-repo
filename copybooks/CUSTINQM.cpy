@@ -0,0 +1,58 @@
+      *> CUSTINQM - hand-maintained symbolic map for BMS mapset
+      *> cics/CUSTINQ.bms, map CUSTINQ1 (a real shop would run this
+      *> through the BMS translator instead; kept in sync by hand here
+      *> since this shop has no BMS translator available). COPY into
+      *> WORKING-STORAGE by any program that RECEIVE MAP / SEND MAPs
+      *> CUSTINQ1.
+       01  CUSTINQ1I.
+           05  FILLER          PIC X(12).
+           05  CUSTIDL         PIC S9(4) COMP.
+           05  CUSTIDF         PIC X.
+           05  FILLER REDEFINES CUSTIDF.
+               10  CUSTIDA     PIC X.
+           05  CUSTIDI         PIC X(10).
+           05  NAMEL           PIC S9(4) COMP.
+           05  NAMEF           PIC X.
+           05  FILLER REDEFINES NAMEF.
+               10  NAMEA       PIC X.
+           05  NAMEI           PIC X(40).
+           05  ADDRL           PIC S9(4) COMP.
+           05  ADDRF           PIC X.
+           05  FILLER REDEFINES ADDRF.
+               10  ADDRA       PIC X.
+           05  ADDRI           PIC X(60).
+           05  BALL            PIC S9(4) COMP.
+           05  BALF            PIC X.
+           05  FILLER REDEFINES BALF.
+               10  BALA        PIC X.
+           05  BALI            PIC X(13).
+           05  OPENL           PIC S9(4) COMP.
+           05  OPENF           PIC X.
+           05  FILLER REDEFINES OPENF.
+               10  OPENA       PIC X.
+           05  OPENI           PIC X(8).
+           05  STATL           PIC S9(4) COMP.
+           05  STATF           PIC X.
+           05  FILLER REDEFINES STATF.
+               10  STATA       PIC X.
+           05  STATI           PIC X(1).
+           05  MSGL            PIC S9(4) COMP.
+           05  MSGF            PIC X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA        PIC X.
+           05  MSGI            PIC X(79).
+       01  CUSTINQ1O REDEFINES CUSTINQ1I.
+           05  FILLER          PIC X(15).
+           05  CUSTIDO         PIC X(10).
+           05  FILLER          PIC X(3).
+           05  NAMEO           PIC X(40).
+           05  FILLER          PIC X(3).
+           05  ADDRO           PIC X(60).
+           05  FILLER          PIC X(3).
+           05  BALO            PIC X(13).
+           05  FILLER          PIC X(3).
+           05  OPENO           PIC X(8).
+           05  FILLER          PIC X(3).
+           05  STATO           PIC X(1).
+           05  FILLER          PIC X(3).
+           05  MSGO            PIC X(79).
