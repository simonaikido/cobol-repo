@@ -0,0 +1,54 @@
+      *> CKPTIO - standard checkpoint-read/write paragraphs any batch
+      *> program calls into instead of building one-off restart logic.
+      *> COPY into PROCEDURE DIVISION once per program. Before
+      *> PERFORM CHECK-BATCH-CHECKPOINT, set WS-CKPT-RUN-ID and
+      *> WS-CKPT-STEP-NAME; WS-CKPT-STEP-COMPLETE comes back true if
+      *> that run-id/step pair already finished on a prior attempt, so
+      *> the caller can skip its own work. After finishing that work,
+      *> PERFORM WRITE-BATCH-CHECKPOINT to record it. See
+      *> copybooks/CKPTTAB.cpy, CKPTFILE.cpy and CKPTFD.cpy.
+       RESOLVE-BATCH-CHECKPOINT-PATH.
+           DISPLAY "BATCH-CHECKPOINT-PATH" UPON ENVIRONMENT-NAME
+           ACCEPT BATCH-CHECKPOINT-PATH FROM ENVIRONMENT-VALUE
+           IF BATCH-CHECKPOINT-PATH = SPACES
+               MOVE "batch-checkpoint.dat" TO BATCH-CHECKPOINT-PATH
+           END-IF.
+
+       CHECK-BATCH-CHECKPOINT.
+           PERFORM RESOLVE-BATCH-CHECKPOINT-PATH
+           MOVE 'N' TO WS-CKPT-FOUND-SW
+           MOVE 'N' TO WS-CKPT-EOF-SW
+           OPEN INPUT BATCH-CHECKPOINT-FILE
+           IF BATCH-CHECKPOINT-STATUS = "00"
+               PERFORM UNTIL WS-CKPT-EOF OR WS-CKPT-STEP-COMPLETE
+                   READ BATCH-CHECKPOINT-FILE
+                       AT END
+                           SET WS-CKPT-EOF TO TRUE
+                       NOT AT END
+                           MOVE BATCH-CHECKPOINT-REC
+                               TO BATCH-CHECKPOINT-ENTRY
+                           IF BCKPT-RUN-ID = WS-CKPT-RUN-ID
+                               AND BCKPT-STEP-NAME
+                                   = WS-CKPT-STEP-NAME
+                               SET WS-CKPT-STEP-COMPLETE TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BATCH-CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-BATCH-CHECKPOINT.
+           PERFORM RESOLVE-BATCH-CHECKPOINT-PATH
+           ACCEPT WS-CKPT-TIMESTAMP FROM DATE YYYYMMDD
+           ACCEPT WS-CKPT-TIMESTAMP(9:8) FROM TIME
+           MOVE SPACES TO BATCH-CHECKPOINT-ENTRY
+           MOVE WS-CKPT-RUN-ID TO BCKPT-RUN-ID
+           MOVE WS-CKPT-STEP-NAME TO BCKPT-STEP-NAME
+           MOVE WS-CKPT-TIMESTAMP(1:16) TO BCKPT-TIMESTAMP
+           OPEN EXTEND BATCH-CHECKPOINT-FILE
+           IF BATCH-CHECKPOINT-STATUS = "35"
+                   OR BATCH-CHECKPOINT-STATUS = "05"
+               OPEN OUTPUT BATCH-CHECKPOINT-FILE
+           END-IF
+           WRITE BATCH-CHECKPOINT-REC FROM BATCH-CHECKPOINT-ENTRY
+           CLOSE BATCH-CHECKPOINT-FILE.
