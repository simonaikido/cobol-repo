@@ -0,0 +1,12 @@
+      *> CUSTEXT - shared customer-balance extract row layout.
+      *> Written by DBACCESS for every customer row a query retrieves;
+      *> read by BALRPT to build the daily customer-balance report.
+       01  CUSTOMER-EXTRACT-ENTRY.
+           05  CE-CUST-ID          PIC X(10).
+           05  FILLER              PIC X VALUE SPACE.
+           05  CE-CUST-NAME        PIC X(40).
+           05  FILLER              PIC X VALUE SPACE.
+           05  CE-CUST-BALANCE     PIC S9(9)V99
+               SIGN IS TRAILING SEPARATE CHARACTER.
+           05  FILLER              PIC X VALUE SPACE.
+           05  CE-CUST-STATUS      PIC X(1).
