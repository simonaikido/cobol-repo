@@ -0,0 +1,35 @@
+      *> ERRHAND - standard error-handling paragraph every program calls
+      *> into on a failure, instead of each program silently swallowing
+      *> or ignoring its own errors. COPY into PROCEDURE DIVISION once
+      *> per program. Before PERFORM LOG-COMMON-ERROR, set
+      *> WS-ERR-PROGRAM-ID, WS-ERR-CODE and WS-ERR-MESSAGE, and
+      *> WS-ERR-SEVERITY if this is a warning rather than the 'E' fatal
+      *> default. A fatal error is written to ERROR-LOG-PATH (default
+      *> common-error-log.dat) and also sets RETURN-CODE to a common
+      *> abend code; a warning only logs, leaving RETURN-CODE for the
+      *> caller to set. See copybooks/ERRTAB.cpy, ERRFILE.cpy and
+      *> ERRFD.cpy.
+       LOG-COMMON-ERROR.
+           DISPLAY "ERROR-LOG-PATH" UPON ENVIRONMENT-NAME
+           ACCEPT ERROR-LOG-PATH FROM ENVIRONMENT-VALUE
+           IF ERROR-LOG-PATH = SPACES
+               MOVE "common-error-log.dat" TO ERROR-LOG-PATH
+           END-IF
+           ACCEPT WS-ERR-TIMESTAMP FROM DATE YYYYMMDD
+           ACCEPT WS-ERR-TIMESTAMP(9:8) FROM TIME
+           MOVE SPACES TO ERROR-LOG-ENTRY
+           MOVE WS-ERR-TIMESTAMP(1:16) TO ERR-TIMESTAMP
+           MOVE WS-ERR-SEVERITY TO ERR-SEVERITY
+           MOVE WS-ERR-PROGRAM-ID TO ERR-PROGRAM-ID
+           MOVE WS-ERR-CODE TO ERR-CODE
+           MOVE WS-ERR-MESSAGE TO ERR-MESSAGE
+           OPEN EXTEND ERROR-LOG-FILE
+           IF ERROR-LOG-STATUS = "35" OR ERROR-LOG-STATUS = "05"
+               OPEN OUTPUT ERROR-LOG-FILE
+           END-IF
+           WRITE ERROR-LOG-REC FROM ERROR-LOG-ENTRY
+           CLOSE ERROR-LOG-FILE
+           DISPLAY "ERROR " WS-ERR-CODE ": " WS-ERR-MESSAGE
+           IF WS-ERR-FATAL
+               MOVE 16 TO RETURN-CODE
+           END-IF.
