@@ -0,0 +1,22 @@
+      *> CKPTTAB - in-memory fields for the shared batch checkpoint
+      *> paragraphs in copybooks/CKPTIO.cpy. COPY into WORKING-STORAGE
+      *> by any batch program that wants to skip work it already
+      *> completed on a prior, interrupted run of the same run-id
+      *> instead of one-off restart logic per program. Before
+      *> PERFORM CHECK-BATCH-CHECKPOINT or WRITE-BATCH-CHECKPOINT, set
+      *> WS-CKPT-RUN-ID and WS-CKPT-STEP-NAME.
+       01  BATCH-CHECKPOINT-PATH   PIC X(200) VALUE SPACES.
+       01  BATCH-CHECKPOINT-STATUS PIC XX.
+       01  WS-CKPT-RUN-ID          PIC X(16)  VALUE SPACES.
+       01  WS-CKPT-STEP-NAME       PIC X(8)   VALUE SPACES.
+       01  WS-CKPT-TIMESTAMP       PIC X(26).
+       01  WS-CKPT-FOUND-SW        PIC X      VALUE 'N'.
+           88  WS-CKPT-STEP-COMPLETE      VALUE 'Y'.
+       01  WS-CKPT-EOF-SW          PIC X      VALUE 'N'.
+           88  WS-CKPT-EOF                VALUE 'Y'.
+       01  BATCH-CHECKPOINT-ENTRY.
+           05  BCKPT-RUN-ID        PIC X(16).
+           05  FILLER              PIC X VALUE SPACE.
+           05  BCKPT-STEP-NAME     PIC X(8).
+           05  FILLER              PIC X VALUE SPACE.
+           05  BCKPT-TIMESTAMP     PIC X(16).
