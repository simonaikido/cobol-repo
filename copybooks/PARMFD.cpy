@@ -0,0 +1,5 @@
+      *> PARMFD - FD/record for the shared system parameter file.
+      *> COPY into FILE SECTION; see copybooks/PARMFILE.cpy and
+      *> copybooks/PARMTAB.cpy.
+       FD  PARAMETER-FILE.
+       01  PARAMETER-FILE-REC      PIC X(100).
