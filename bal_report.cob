@@ -0,0 +1,153 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. BALRPT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT BAL-EXTRACT-FILE ASSIGN TO CUSTEXTRACTPATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS BAL-EXTRACT-STATUS.
+    SELECT BAL-REPORT-FILE ASSIGN TO BALREPORTPATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS BAL-REPORT-STATUS.
+    COPY ERRFILE.
+DATA DIVISION.
+FILE SECTION.
+FD  BAL-EXTRACT-FILE.
+01  BAL-EXTRACT-REC       PIC X(66).
+FD  BAL-REPORT-FILE.
+01  BAL-REPORT-LINE       PIC X(132).
+    COPY ERRFD.
+WORKING-STORAGE SECTION.
+    COPY CUSTEXT.
+    COPY ERRTAB.
+01  CUSTEXTRACTPATH    PIC X(200) VALUE SPACES.
+01  BAL-EXTRACT-STATUS PIC XX.
+01  BALREPORTPATH      PIC X(200) VALUE SPACES.
+01  BAL-REPORT-STATUS  PIC XX.
+01  WS-EOF-SW          PIC X     VALUE 'N'.
+    88  WS-END-OF-EXTRACT      VALUE 'Y'.
+01  WS-REPORT-DATE     PIC X(10).
+01  WS-TODAY           PIC 9(8).
+01  WS-PAGE-NUMBER     PIC 9(4) VALUE ZERO.
+01  WS-LINE-COUNT      PIC 9(4) VALUE ZERO.
+01  WS-LINES-PER-PAGE  PIC 9(4) VALUE 20.
+01  WS-PAGE-HEADER-LINES PIC 9(4) VALUE 5.
+01  WS-DETAIL-COUNT    PIC 9(9) VALUE ZERO.
+01  WS-CONTROL-TOTAL   PIC S9(11)V99 VALUE ZERO.
+01  WS-CONTROL-TOTAL-DISP PIC -(11)9.99.
+01  REPORT-TITLE-LINE  PIC X(132) VALUE
+    "CUSTOMER BALANCE REPORT".
+01  COLUMN-HEADER-LINE PIC X(132) VALUE
+    "CUSTOMER ID  CUSTOMER NAME                            BALANCE  ST".
+01  PAGE-HEADER-1.
+    05  FILLER             PIC X(20) VALUE "CUSTOMER BALANCE RPT".
+    05  FILLER             PIC X(10) VALUE SPACES.
+    05  PH-REPORT-DATE     PIC X(10).
+    05  FILLER             PIC X(10) VALUE SPACES.
+    05  FILLER             PIC X(5)  VALUE "PAGE ".
+    05  PH-PAGE-NUMBER     PIC ZZZ9.
+01  DETAIL-LINE.
+    05  DL-CUST-ID         PIC X(10).
+    05  FILLER             PIC X(3)  VALUE SPACES.
+    05  DL-CUST-NAME       PIC X(40).
+    05  FILLER             PIC X(1)  VALUE SPACE.
+    05  DL-CUST-BALANCE    PIC -(9)9.99.
+    05  FILLER             PIC X(2)  VALUE SPACES.
+    05  DL-CUST-STATUS     PIC X(1).
+01  TOTAL-LINE.
+    05  FILLER             PIC X(30) VALUE
+        "CONTROL TOTAL OF BALANCES: ".
+    05  TL-CONTROL-TOTAL   PIC -(11)9.99.
+01  COUNT-LINE.
+    05  FILLER             PIC X(30) VALUE
+        "CUSTOMERS LISTED:          ".
+    05  CL-DETAIL-COUNT    PIC ZZZZZZZZ9.
+PROCEDURE DIVISION.
+MAIN.
+    PERFORM RESOLVE-PATHS
+    ACCEPT WS-TODAY FROM DATE YYYYMMDD
+    STRING WS-TODAY(5:2) DELIMITED BY SIZE
+           "/" DELIMITED BY SIZE
+           WS-TODAY(7:2) DELIMITED BY SIZE
+           "/" DELIMITED BY SIZE
+           WS-TODAY(1:4) DELIMITED BY SIZE
+           INTO WS-REPORT-DATE
+    OPEN INPUT BAL-EXTRACT-FILE
+    IF BAL-EXTRACT-STATUS NOT = "00"
+        MOVE "BALRPT" TO WS-ERR-PROGRAM-ID
+        MOVE BAL-EXTRACT-STATUS TO WS-ERR-CODE
+        MOVE "Customer extract file not found" TO WS-ERR-MESSAGE
+        SET WS-ERR-FATAL TO TRUE
+        PERFORM LOG-COMMON-ERROR
+        STOP RUN
+    END-IF
+    OPEN OUTPUT BAL-REPORT-FILE
+    PERFORM UNTIL WS-END-OF-EXTRACT
+        READ BAL-EXTRACT-FILE
+            AT END
+                SET WS-END-OF-EXTRACT TO TRUE
+            NOT AT END
+                PERFORM WRITE-DETAIL-LINE
+        END-READ
+    END-PERFORM
+    CLOSE BAL-EXTRACT-FILE
+    PERFORM WRITE-CONTROL-TOTALS
+    CLOSE BAL-REPORT-FILE
+    DISPLAY "BALRPT complete, customers listed: " WS-DETAIL-COUNT
+            " control total: " WS-CONTROL-TOTAL-DISP
+    STOP RUN.
+
+RESOLVE-PATHS.
+    DISPLAY "CUSTOMER-EXTRACT-PATH" UPON ENVIRONMENT-NAME
+    ACCEPT CUSTEXTRACTPATH FROM ENVIRONMENT-VALUE
+    IF CUSTEXTRACTPATH = SPACES
+        MOVE "customer-extract.dat" TO CUSTEXTRACTPATH
+    END-IF
+    DISPLAY "BALANCE-REPORT-PATH" UPON ENVIRONMENT-NAME
+    ACCEPT BALREPORTPATH FROM ENVIRONMENT-VALUE
+    IF BALREPORTPATH = SPACES
+        MOVE "balance-report.dat" TO BALREPORTPATH
+    END-IF.
+
+WRITE-DETAIL-LINE.
+    IF WS-LINE-COUNT >= WS-LINES-PER-PAGE + WS-PAGE-HEADER-LINES
+            OR WS-PAGE-NUMBER = ZERO
+        PERFORM WRITE-PAGE-HEADER
+    END-IF
+    MOVE BAL-EXTRACT-REC TO CUSTOMER-EXTRACT-ENTRY
+    MOVE SPACES TO DETAIL-LINE
+    MOVE CE-CUST-ID TO DL-CUST-ID
+    MOVE CE-CUST-NAME TO DL-CUST-NAME
+    MOVE CE-CUST-BALANCE TO DL-CUST-BALANCE
+    MOVE CE-CUST-STATUS TO DL-CUST-STATUS
+    WRITE BAL-REPORT-LINE FROM DETAIL-LINE
+    ADD 1 TO WS-LINE-COUNT
+    ADD 1 TO WS-DETAIL-COUNT
+    ADD CE-CUST-BALANCE TO WS-CONTROL-TOTAL.
+
+WRITE-PAGE-HEADER.
+    ADD 1 TO WS-PAGE-NUMBER
+    MOVE ZERO TO WS-LINE-COUNT
+    MOVE SPACES TO PAGE-HEADER-1
+    MOVE WS-REPORT-DATE TO PH-REPORT-DATE
+    MOVE WS-PAGE-NUMBER TO PH-PAGE-NUMBER
+    WRITE BAL-REPORT-LINE FROM PAGE-HEADER-1
+    MOVE SPACES TO BAL-REPORT-LINE
+    WRITE BAL-REPORT-LINE
+    WRITE BAL-REPORT-LINE FROM REPORT-TITLE-LINE
+    MOVE SPACES TO BAL-REPORT-LINE
+    WRITE BAL-REPORT-LINE
+    WRITE BAL-REPORT-LINE FROM COLUMN-HEADER-LINE
+    ADD WS-PAGE-HEADER-LINES TO WS-LINE-COUNT.
+
+WRITE-CONTROL-TOTALS.
+    MOVE WS-CONTROL-TOTAL TO WS-CONTROL-TOTAL-DISP
+    MOVE SPACES TO BAL-REPORT-LINE
+    WRITE BAL-REPORT-LINE
+    MOVE WS-CONTROL-TOTAL TO TL-CONTROL-TOTAL
+    WRITE BAL-REPORT-LINE FROM TOTAL-LINE
+    MOVE WS-DETAIL-COUNT TO CL-DETAIL-COUNT
+    WRITE BAL-REPORT-LINE FROM COUNT-LINE.
+
+    COPY ERRHAND.
