@@ -0,0 +1,28 @@
+//CUSTWKLY JOB (ACCTG),'WEEKLY EXCEPTION REPORT',
+//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*
+//* Weekly roll-up of everything CUSTNITE's nightly runs have logged
+//* as a problem: the common error log shared by every program,
+//* INJECTION-FAIL's rejected-input log, and DBACCESS's control-total
+//* reconciliation log. One EXCPRPT run per week instead of
+//* operations grepping three separate logs by hand.
+//*
+//* Program env vars supplied via _CEE_ENVFILE, same convention as
+//* CUSTNITE.jcl.
+//*
+//STEP010  EXEC PGM=EXCPRPT
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//_CEE_ENVFILE DD DSN=PROD.CUSTWKLY.ENVVARS(EXCPRPT),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
+//* PROD.CUSTWKLY.ENVVARS(EXCPRPT) sets:
+//*   ERROR-LOG-PATH=<same common-error-log every program in
+//*                    CUSTNITE.jcl appends to>
+//*   INJECTION-FAIL-REJECTS-PATH=<INJECTION-FAIL's rejects log>
+//*   RECON-LOG-PATH=<same recon log DBACCESS's STEP010 writes to>
+//*   EXCEPTION-REPORT-PATH=<this week's exception report output>
+//*
+//* All three source logs are optional - a log that was never written
+//* this week (file-not-found) is simply skipped rather than failing
+//* the run, since "no exceptions of that kind" is an expected outcome.
