@@ -0,0 +1,85 @@
+//CUSTNITE JOB (ACCTG),'NIGHTLY CUSTOMER CYCLE',
+//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*
+//* Nightly customer-lookup cycle. Runs the batch DBACCESS lookups
+//* against the day's extract, formats the resulting customer-extract
+//* file into BALRPT's page-formatted, control-totaled balance report
+//* for the floor supervisor, feeds DBACCESS's audit log into a
+//* UTILS-produced, cataloged report, ships the day's new audit log
+//* entries to the security monitoring feed, and finally runs UTILS
+//* retention cleanup. Each step is gated on the prior step's
+//* condition code (COND=(0,NE,stepname) bypasses a step unless the
+//* prior step ended RC=0) so the cycle runs as one schedulable unit
+//* instead of separate manual invocations.
+//*
+//* Program env vars (ACCEPT/DISPLAY ... ENVIRONMENT-NAME/VALUE) are
+//* supplied per step via _CEE_ENVFILE, the standard Language
+//* Environment mechanism for setting POSIX-style environment
+//* variables for a batch load module.
+//*
+//STEP010  EXEC PGM=DBACCESS
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//_CEE_ENVFILE DD DSN=PROD.CUSTNITE.ENVVARS(DBACCES),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
+//* PROD.CUSTNITE.ENVVARS(DBACCES) sets:
+//*   DBACCESS-MODE=BATCH
+//*   CUSTOMER-ID-FILE-PATH=<today's extract>
+//*   AUDIT-LOG-PATH=<today's audit log, also STEP020's source file>
+//*   RUN-ID=CUSTNITE.&SYSUID..&LYYMMDD.&LHHMMSS
+//*   CHECKPOINT-FILE-PATH, CONTROL-TOTAL-FILE-PATH, RECON-LOG-PATH
+//*
+//STEP015  EXEC PGM=BALRPT,COND=(0,NE,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//_CEE_ENVFILE DD DSN=PROD.CUSTNITE.ENVVARS(BALRPT),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
+//* PROD.CUSTNITE.ENVVARS(BALRPT) sets:
+//*   CUSTOMER-EXTRACT-PATH=<same extract STEP010 just wrote>
+//*   BALANCE-REPORT-PATH=<today's printable balance report>
+//*
+//STEP020  EXEC PGM=UTILS,COND=(0,NE,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//_CEE_ENVFILE DD DSN=PROD.CUSTNITE.ENVVARS(UTILS),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
+//* PROD.CUSTNITE.ENVVARS(UTILS) sets:
+//*   UTILS-MODE=<blank, i.e. create>
+//*   UTILS-SOURCE-FILE-PATH=<same AUDIT-LOG-PATH STEP010 just wrote>
+//*   RUN-ID=<same RUN-ID as STEP010, so archive/catalog entries tie
+//*           back to the lookup run that produced them>
+//*   UTILS-ARCHIVE-REPORT=Y
+//*   UTILS-ARCHIVE-DIR-PATH, UTILS-CATALOG-PATH,
+//*   UTILS-TEMP-DIR-PATH, UTILS-TEMP-MANIFEST-PATH
+//*
+//STEP030  EXEC PGM=SIEMXPRT,COND=(0,NE,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//_CEE_ENVFILE DD DSN=PROD.CUSTNITE.ENVVARS(SIEMXPRT),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//CEEDUMP  DD SYSOUT=*
+//*
+//* PROD.CUSTNITE.ENVVARS(SIEMXPRT) sets:
+//*   AUDIT-LOG-PATH=<same audit log STEP010 wrote and STEP020 read>
+//*   SIEM-MARKER-PATH=<persists across runs; tracks how many audit
+//*                      log lines have already been shipped, so only
+//*                      the entries added since the last run go out>
+//*   SIEM-EXPORT-PATH=<feed file picked up by the SIEM connector>
+//*
+//* Runs off STEP010 alone (not STEP020) so a burst of overnight
+//* lookups reaches security even if the UTILS report step fails.
+//*
+//STEP040  EXEC PGM=UTILS,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DISP=SHR,DSN=PROD.COBOL.LOADLIB
+//_CEE_ENVFILE DD DSN=PROD.CUSTNITE.ENVVARS(CLEANUP),DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//* PROD.CUSTNITE.ENVVARS(CLEANUP) sets:
+//*   UTILS-MODE=CLEAN
+//*   UTILS-TEMP-MANIFEST-PATH=<same manifest STEP020 wrote to>
+//*   UTILS-RETENTION-DAYS=7
+//*
+//* Retention cleanup only runs once both the lookup and the report
+//* step it depends on have completed successfully.
