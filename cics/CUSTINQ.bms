@@ -0,0 +1,84 @@
+*                                                                     00010000
+*        MAPSET:  CUSTINQ                                            00020000
+*        MAP:     CUSTINQ1                                           00030000
+*        PURPOSE: Online customer inquiry screen. Operator keys a    00040000
+*                 customer id and Enter sends back the matched       00050000
+*                 CUSTOMERS row on one formatted screen, in place    00060000
+*                 of DBACCESS's ACCEPT/DISPLAY green-screen lookup.  00070000
+*                 PF3 ends the transaction.                          00080000
+*                                                                     00090000
+CUSTINQ  DFHMSD TYPE=&SYSPARM,                                        00100000
+               MODE=INOUT,                                            00110000
+               LANG=COBOL,                                            00120000
+               STORAGE=AUTO,                                          00130000
+               TIOAPFX=YES,                                           00140000
+               CTRL=(FREEKB,FRSET)                                    00150000
+*                                                                     00160000
+CUSTINQ1 DFHMDI SIZE=(24,80),                                         00170000
+               LINE=1,                                                00180000
+               COLUMN=1                                               00190000
+*                                                                     00200000
+         DFHMDF POS=(1,30),                                           00210000
+               LENGTH=20,                                             00220000
+               ATTRB=(PROT,BRT),                                      00230000
+               INITIAL='CUSTOMER INQUIRY'                             00240000
+*                                                                     00250000
+         DFHMDF POS=(3,1),                                            00260000
+               LENGTH=13,                                             00270000
+               ATTRB=(PROT),                                          00280000
+               INITIAL='CUSTOMER ID: '                                00290000
+CUSTID   DFHMDF POS=(3,15),                                           00300000
+               LENGTH=10,                                             00310000
+               ATTRB=(UNPROT,IC,FSET)                                 00320000
+*                                                                     00330000
+         DFHMDF POS=(5,1),                                            00340000
+               LENGTH=13,                                             00350000
+               ATTRB=(PROT),                                          00360000
+               INITIAL='NAME:        '                                00370000
+NAME     DFHMDF POS=(5,15),                                           00380000
+               LENGTH=40,                                             00390000
+               ATTRB=(PROT,FSET)                                      00400000
+*                                                                     00410000
+         DFHMDF POS=(6,1),                                            00420000
+               LENGTH=13,                                             00430000
+               ATTRB=(PROT),                                          00440000
+               INITIAL='ADDRESS:     '                                00450000
+ADDR     DFHMDF POS=(6,15),                                           00460000
+               LENGTH=60,                                             00470000
+               ATTRB=(PROT,FSET)                                      00480000
+*                                                                     00490000
+         DFHMDF POS=(7,1),                                            00500000
+               LENGTH=13,                                             00510000
+               ATTRB=(PROT),                                          00520000
+               INITIAL='BALANCE:     '                                00530000
+BAL      DFHMDF POS=(7,15),                                           00540000
+               LENGTH=13,                                             00550000
+               ATTRB=(PROT,FSET)                                      00560000
+*                                                                     00570000
+         DFHMDF POS=(8,1),                                            00580000
+               LENGTH=13,                                             00590000
+               ATTRB=(PROT),                                          00600000
+               INITIAL='OPEN DATE:   '                                00610000
+OPEN     DFHMDF POS=(8,15),                                           00620000
+               LENGTH=8,                                              00630000
+               ATTRB=(PROT,FSET)                                      00640000
+*                                                                     00650000
+         DFHMDF POS=(9,1),                                            00660000
+               LENGTH=13,                                             00670000
+               ATTRB=(PROT),                                          00680000
+               INITIAL='STATUS:      '                                00690000
+STAT     DFHMDF POS=(9,15),                                           00700000
+               LENGTH=1,                                              00710000
+               ATTRB=(PROT,FSET)                                      00720000
+*                                                                     00730000
+MSG      DFHMDF POS=(22,1),                                           00740000
+               LENGTH=79,                                             00750000
+               ATTRB=(PROT,FSET)                                      00760000
+*                                                                     00770000
+         DFHMDF POS=(24,1),                                           00780000
+               LENGTH=79,                                             00790000
+               ATTRB=(PROT),                                          00800000
+               INITIAL='ENTER=SEARCH  PF3=EXIT'                       00810000
+*                                                                     00820000
+         DFHMSD TYPE=FINAL                                            00830000
+         END
