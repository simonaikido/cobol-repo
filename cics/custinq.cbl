@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTINQ.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SQL-STATEMENT   PIC X(300).
+       01  SQLCODE         PIC S9(9) COMP VALUE ZERO.
+       01  WS-SQLCODE-DISP PIC -(9)9.
+       01  WS-BAL-DISP        PIC -(9)9.99.
+           COPY CUSTREC.
+           COPY CUSTINQM.
+           COPY ERRTAB.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           EXEC CICS
+               HANDLE CONDITION
+                   MAPFAIL(NO-INPUT-YET)
+                   ERROR(SEND-INITIAL-MAP)
+           END-EXEC.
+
+           EXEC CICS
+               HANDLE AID
+                   PF3(END-INQUIRY)
+           END-EXEC.
+
+           EXEC CICS
+               RECEIVE MAP('CUSTINQ1') MAPSET('CUSTINQ')
+                   INTO(CUSTINQ1I)
+           END-EXEC.
+
+           IF CUSTIDL = ZERO OR CUSTIDI = SPACES
+               MOVE "Enter a customer id" TO MSGO
+               PERFORM SEND-RESULT-MAP
+           ELSE
+               MOVE CUSTIDI TO CUST-ID
+               PERFORM LOOKUP-CUSTOMER
+               PERFORM SEND-RESULT-MAP
+           END-IF.
+
+           EXEC CICS
+               RETURN TRANSID('CINQ')
+           END-EXEC.
+
+           GOBACK.
+
+       LOOKUP-CUSTOMER.
+           STRING "SELECT ID, NAME, ADDRESS, BALANCE, OPEN_DATE, "
+                  "STATUS FROM CUSTOMERS WHERE ID = '"
+                      DELIMITED BY SIZE
+                  CUST-ID DELIMITED BY SIZE
+                  "'" DELIMITED BY SIZE
+                  INTO WS-SQL-STATEMENT
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               EXECUTE IMMEDIATE :WS-SQL-STATEMENT
+           END-EXEC
+           EXEC SQL
+               OPEN C1
+           END-EXEC
+           EXEC SQL
+               FETCH C1 INTO :CUST-ID, :CUST-NAME, :CUST-ADDRESS,
+                             :CUST-BALANCE, :CUST-OPEN-DATE,
+                             :CUST-STATUS
+           END-EXEC
+           EXEC SQL
+               CLOSE C1
+           END-EXEC
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   MOVE CUST-ID TO CUSTIDO
+                   MOVE CUST-NAME TO NAMEO
+                   MOVE CUST-ADDRESS TO ADDRO
+                   MOVE CUST-BALANCE TO WS-BAL-DISP
+                   MOVE WS-BAL-DISP TO BALO
+                   MOVE CUST-OPEN-DATE TO OPENO
+                   MOVE CUST-STATUS TO STATO
+                   MOVE SPACES TO MSGO
+               WHEN 100
+                   MOVE SPACES TO NAMEO ADDRO BALO OPENO STATO
+                   STRING "No customer found for id " DELIMITED BY SIZE
+                          CUST-ID DELIMITED BY SIZE
+                          INTO MSGO
+               WHEN OTHER
+                   MOVE SPACES TO NAMEO ADDRO BALO OPENO STATO
+                   MOVE "CUSTINQ" TO WS-ERR-PROGRAM-ID
+                   MOVE SQLCODE TO WS-SQLCODE-DISP
+                   MOVE WS-SQLCODE-DISP TO WS-ERR-CODE
+                   MOVE "SQL query failed on customer inquiry"
+                       TO WS-ERR-MESSAGE
+                   SET WS-ERR-FATAL TO TRUE
+                   PERFORM LOG-COMMON-ERROR-CICS
+                   MOVE "Lookup failed, contact support" TO MSGO
+           END-EVALUATE.
+
+       SEND-RESULT-MAP.
+           EXEC CICS
+               SEND MAP('CUSTINQ1') MAPSET('CUSTINQ')
+                   FROM(CUSTINQ1O) ERASE
+           END-EXEC.
+
+       NO-INPUT-YET.
+           MOVE SPACES TO CUSTINQ1O.
+           MOVE "Enter a customer id" TO MSGO.
+           PERFORM SEND-RESULT-MAP.
+           EXEC CICS
+               RETURN TRANSID('CINQ')
+           END-EXEC.
+           GOBACK.
+
+       SEND-INITIAL-MAP.
+           MOVE SPACES TO CUSTINQ1O.
+           MOVE "System error, please retry" TO MSGO.
+           PERFORM SEND-RESULT-MAP.
+           EXEC CICS
+               RETURN
+           END-EXEC.
+           GOBACK.
+
+       END-INQUIRY.
+           EXEC CICS
+               RETURN
+           END-EXEC.
+           GOBACK.
+
+      *> LOG-COMMON-ERROR-CICS - CICS-side counterpart to
+      *> copybooks/ERRHAND.cpy's LOG-COMMON-ERROR. A CICS program
+      *> cannot use native COBOL file I/O (OPEN/WRITE/CLOSE) the way
+      *> every batch program in this suite does, so this writes the
+      *> same ERROR-LOG-ENTRY layout from copybooks/ERRTAB.cpy to the
+      *> CICS-standard CSMT transient-data queue instead of
+      *> ERROR-LOG-PATH, keeping the record format consistent across
+      *> batch and online without pulling batch file I/O into a CICS
+      *> program.
+       LOG-COMMON-ERROR-CICS.
+           ACCEPT WS-ERR-TIMESTAMP FROM DATE YYYYMMDD
+           ACCEPT WS-ERR-TIMESTAMP(9:8) FROM TIME
+           MOVE SPACES TO ERROR-LOG-ENTRY
+           MOVE WS-ERR-TIMESTAMP(1:16) TO ERR-TIMESTAMP
+           MOVE WS-ERR-SEVERITY TO ERR-SEVERITY
+           MOVE WS-ERR-PROGRAM-ID TO ERR-PROGRAM-ID
+           MOVE WS-ERR-CODE TO ERR-CODE
+           MOVE WS-ERR-MESSAGE TO ERR-MESSAGE
+           EXEC CICS
+               WRITEQ TD QUEUE('CSMT')
+                   FROM(ERROR-LOG-ENTRY)
+                   LENGTH(LENGTH OF ERROR-LOG-ENTRY)
+           END-EXEC.
