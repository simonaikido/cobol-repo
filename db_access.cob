@@ -1,24 +1,408 @@
+      >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. DBACCESS.
 ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CUSTOMER-ID-FILE ASSIGN TO CUSTIDFILEPATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CUST-ID-FILE-STATUS.
+    SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOGPATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS AUDIT-LOG-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO CHECKPOINTPATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CHECKPOINT-STATUS.
+    SELECT CONTROL-TOTAL-FILE ASSIGN TO CONTROLTOTALPATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CONTROL-TOTAL-STATUS.
+    SELECT RECON-LOG-FILE ASSIGN TO RECONLOGPATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS RECON-LOG-STATUS.
+    SELECT CUSTOMER-EXTRACT-FILE ASSIGN TO CUSTEXTRACTPATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CUSTOMER-EXTRACT-STATUS.
+    COPY PARMFILE.
+    COPY ERRFILE.
 DATA DIVISION.
+FILE SECTION.
+FD  CUSTOMER-ID-FILE.
+01  CUSTOMER-ID-REC       PIC X(100).
+FD  AUDIT-LOG-FILE.
+01  AUDIT-LOG-REC         PIC X(200).
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-LINE       PIC X(130).
+FD  CONTROL-TOTAL-FILE.
+01  CONTROL-TOTAL-REC     PIC X(20).
+FD  RECON-LOG-FILE.
+01  RECON-LOG-REC         PIC X(200).
+FD  CUSTOMER-EXTRACT-FILE.
+01  CUSTOMER-EXTRACT-REC  PIC X(66).
+    COPY PARMFD.
+    COPY ERRFD.
 WORKING-STORAGE SECTION.
 01  USER-QUERY        PIC X(100).
 01  SQL-STATEMENT     PIC X(300).
-01  DB-PASSWORD       PIC X(50) VALUE 'dbpassword'. *> Hardcoded DB password
+01  WS-SEARCH-TYPE    PIC X(1)  VALUE '1'.
+    88  SEARCH-BY-ID           VALUE '1'.
+    88  SEARCH-BY-NAME         VALUE '2'.
+    88  SEARCH-BY-DATE-RANGE   VALUE '3'.
+01  WS-DATE-FROM      PIC X(8)  VALUE SPACES.
+01  WS-DATE-TO        PIC X(8)  VALUE SPACES.
+01  DB-PASSWORD       PIC X(50) VALUE SPACES.
+    COPY PARMTAB.
+01  CUSTIDFILEPATH    PIC X(200) VALUE SPACES.
+01  CUST-ID-FILE-STATUS PIC XX.
+01  WS-RUN-MODE       PIC X(5)  VALUE SPACES.
+    88  WS-BATCH-MODE          VALUE 'BATCH'.
+01  WS-EOF-SW         PIC X     VALUE 'N'.
+    88  WS-END-OF-ID-FILE      VALUE 'Y'.
+01  WS-PROCESSED-COUNT PIC 9(9) VALUE ZERO.
+01  WS-ROW-COUNT       PIC 9(9) VALUE ZERO.
+    COPY CUSTREC.
+01  SQLCODE         PIC S9(9) COMP VALUE ZERO.
+01  WS-SQLCODE-DISP PIC -(9)9.
+01  AUDITLOGPATH       PIC X(200) VALUE SPACES.
+01  AUDIT-LOG-STATUS   PIC XX.
+01  WS-OPERATOR-ID     PIC X(8)  VALUE SPACES.
+01  WS-TIMESTAMP       PIC X(26).
+01  AUDIT-ENTRY.
+    05  AUDIT-TIMESTAMP    PIC X(26).
+    05  FILLER             PIC X VALUE SPACE.
+    05  AUDIT-OPERATOR-ID  PIC X(8).
+    05  FILLER             PIC X VALUE SPACE.
+    05  AUDIT-QUERY-VALUE  PIC X(100).
+    05  FILLER             PIC X VALUE SPACE.
+    05  AUDIT-ROW-COUNT    PIC ZZZZZZZZ9.
+01  CHECKPOINTPATH     PIC X(200) VALUE SPACES.
+01  CHECKPOINT-STATUS  PIC XX.
+01  WS-RUN-ID          PIC X(16) VALUE SPACES.
+01  WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 100.
+01  WS-SKIPPING-SW     PIC X     VALUE 'N'.
+    88  WS-SKIPPING-TO-CHECKPOINT  VALUE 'Y'.
+01  CKPT-RUN-ID        PIC X(16) VALUE SPACES.
+01  CKPT-LAST-KEY      PIC X(100) VALUE SPACES.
+01  CKPT-PROCESSED-COUNT PIC 9(9) VALUE ZERO.
+01  CONTROLTOTALPATH   PIC X(200) VALUE SPACES.
+01  CONTROL-TOTAL-STATUS PIC XX.
+01  RECONLOGPATH       PIC X(200) VALUE SPACES.
+01  RECON-LOG-STATUS   PIC XX.
+01  WS-CONTROL-TOTAL   PIC 9(9)  VALUE ZERO.
+01  WS-CONTROL-TOTAL-FOUND-SW PIC X VALUE 'N'.
+    88  WS-CONTROL-TOTAL-FOUND     VALUE 'Y'.
+01  RECON-LOG-ENTRY.
+    05  RECON-TIMESTAMP    PIC X(26).
+    05  FILLER             PIC X VALUE SPACE.
+    05  RECON-RUN-ID       PIC X(16).
+    05  FILLER             PIC X VALUE SPACE.
+    05  RECON-MESSAGE      PIC X(120).
+01  CUSTEXTRACTPATH    PIC X(200) VALUE SPACES.
+01  CUSTOMER-EXTRACT-STATUS PIC XX.
+    COPY CUSTEXT.
+    COPY ERRTAB.
 PROCEDURE DIVISION.
 MAIN.
-    DISPLAY "Enter customer id: " WITH NO ADVANCING
-    ACCEPT USER-QUERY
+    PERFORM LOAD-PARAMETERS
+    MOVE "DB-PASSWORD" TO PARM-SEARCH-KEY
+    PERFORM GET-PARM-VALUE
+    MOVE PARM-SEARCH-VALUE TO DB-PASSWORD
+    DISPLAY "OPERATOR-ID" UPON ENVIRONMENT-NAME
+    ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT-VALUE
+    IF WS-OPERATOR-ID = SPACES
+        MOVE "UNKNOWN" TO WS-OPERATOR-ID
+    END-IF
+    PERFORM OPEN-CUSTOMER-EXTRACT-FILE
+    DISPLAY "DBACCESS-MODE" UPON ENVIRONMENT-NAME
+    ACCEPT WS-RUN-MODE FROM ENVIRONMENT-VALUE
+    IF WS-BATCH-MODE
+        PERFORM BATCH-LOOKUP
+    ELSE
+        DISPLAY "Search by (1) customer id (2) name (3) date-opened range: "
+            WITH NO ADVANCING
+        ACCEPT WS-SEARCH-TYPE
+        EVALUATE TRUE
+            WHEN SEARCH-BY-NAME
+                DISPLAY "Enter customer name (or partial name): "
+                    WITH NO ADVANCING
+                ACCEPT USER-QUERY
+            WHEN SEARCH-BY-DATE-RANGE
+                DISPLAY "Enter account-opened start date (YYYYMMDD): "
+                    WITH NO ADVANCING
+                ACCEPT WS-DATE-FROM
+                DISPLAY "Enter account-opened end date (YYYYMMDD): "
+                    WITH NO ADVANCING
+                ACCEPT WS-DATE-TO
+                MOVE SPACES TO USER-QUERY
+                STRING WS-DATE-FROM DELIMITED BY SIZE
+                       "-" DELIMITED BY SIZE
+                       WS-DATE-TO DELIMITED BY SIZE
+                       INTO USER-QUERY
+            WHEN OTHER
+                SET SEARCH-BY-ID TO TRUE
+                DISPLAY "Enter customer id: " WITH NO ADVANCING
+                ACCEPT USER-QUERY
+        END-EVALUATE
+        PERFORM EXECUTE-CUSTOMER-QUERY
+    END-IF
+    CLOSE CUSTOMER-EXTRACT-FILE
+    STOP RUN.
+
+OPEN-CUSTOMER-EXTRACT-FILE.
+    DISPLAY "CUSTOMER-EXTRACT-PATH" UPON ENVIRONMENT-NAME
+    ACCEPT CUSTEXTRACTPATH FROM ENVIRONMENT-VALUE
+    IF CUSTEXTRACTPATH = SPACES
+        MOVE "customer-extract.dat" TO CUSTEXTRACTPATH
+    END-IF
+    OPEN EXTEND CUSTOMER-EXTRACT-FILE
+    IF CUSTOMER-EXTRACT-STATUS = "35" OR CUSTOMER-EXTRACT-STATUS = "05"
+        OPEN OUTPUT CUSTOMER-EXTRACT-FILE
+    END-IF.
+
+BATCH-LOOKUP.
+    DISPLAY "CUSTOMER-ID-FILE-PATH" UPON ENVIRONMENT-NAME
+    ACCEPT CUSTIDFILEPATH FROM ENVIRONMENT-VALUE
+    IF CUSTIDFILEPATH = SPACES
+        MOVE "customer-ids.dat" TO CUSTIDFILEPATH
+    END-IF
+    DISPLAY "RUN-ID" UPON ENVIRONMENT-NAME
+    ACCEPT WS-RUN-ID FROM ENVIRONMENT-VALUE
+    IF WS-RUN-ID = SPACES
+        ACCEPT WS-RUN-ID FROM DATE YYYYMMDD
+        ACCEPT WS-RUN-ID(9:8) FROM TIME
+    END-IF
+    PERFORM READ-CHECKPOINT
+    IF CKPT-RUN-ID = WS-RUN-ID AND CKPT-LAST-KEY NOT = SPACES
+        SET WS-SKIPPING-TO-CHECKPOINT TO TRUE
+        MOVE CKPT-PROCESSED-COUNT TO WS-PROCESSED-COUNT
+        DISPLAY "Resuming run " WS-RUN-ID
+                " after customer id " CKPT-LAST-KEY
+    END-IF
+    OPEN INPUT CUSTOMER-ID-FILE
+    IF CUST-ID-FILE-STATUS NOT = "00"
+        MOVE "DBACCESS" TO WS-ERR-PROGRAM-ID
+        MOVE CUST-ID-FILE-STATUS TO WS-ERR-CODE
+        MOVE "Unable to open CUSTOMER-ID-FILE" TO WS-ERR-MESSAGE
+        SET WS-ERR-FATAL TO TRUE
+        PERFORM LOG-COMMON-ERROR
+    ELSE
+        PERFORM UNTIL WS-END-OF-ID-FILE
+            READ CUSTOMER-ID-FILE
+                AT END
+                    SET WS-END-OF-ID-FILE TO TRUE
+                NOT AT END
+                    MOVE CUSTOMER-ID-REC TO USER-QUERY
+                    IF WS-SKIPPING-TO-CHECKPOINT
+                        IF USER-QUERY = CKPT-LAST-KEY
+                            MOVE 'N' TO WS-SKIPPING-SW
+                        END-IF
+                    ELSE
+                        SET SEARCH-BY-ID TO TRUE
+                        PERFORM EXECUTE-CUSTOMER-QUERY
+                        ADD 1 TO WS-PROCESSED-COUNT
+                        MOVE USER-QUERY TO CKPT-LAST-KEY
+                        IF FUNCTION MOD(WS-PROCESSED-COUNT
+                                WS-CHECKPOINT-INTERVAL) = ZERO
+                            PERFORM WRITE-CHECKPOINT
+                        END-IF
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE CUSTOMER-ID-FILE
+        IF WS-PROCESSED-COUNT NOT = ZERO
+            PERFORM WRITE-CHECKPOINT
+        END-IF
+        DISPLAY "Batch complete, customers processed: " WS-PROCESSED-COUNT
+        PERFORM RECONCILE-CONTROL-TOTAL
+    END-IF.
+
+RECONCILE-CONTROL-TOTAL.
+    DISPLAY "CONTROL-TOTAL-FILE-PATH" UPON ENVIRONMENT-NAME
+    ACCEPT CONTROLTOTALPATH FROM ENVIRONMENT-VALUE
+    IF CONTROLTOTALPATH = SPACES
+        MOVE "control-total.dat" TO CONTROLTOTALPATH
+    END-IF
+    OPEN INPUT CONTROL-TOTAL-FILE
+    IF CONTROL-TOTAL-STATUS = "00"
+        READ CONTROL-TOTAL-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE CONTROL-TOTAL-REC TO WS-CONTROL-TOTAL
+                SET WS-CONTROL-TOTAL-FOUND TO TRUE
+        END-READ
+        CLOSE CONTROL-TOTAL-FILE
+    END-IF
+    IF WS-CONTROL-TOTAL-FOUND
+        IF WS-CONTROL-TOTAL NOT = WS-PROCESSED-COUNT
+            STRING "MISMATCH: extract control total=" DELIMITED BY SIZE
+                   WS-CONTROL-TOTAL DELIMITED BY SIZE
+                   " but processed=" DELIMITED BY SIZE
+                   WS-PROCESSED-COUNT DELIMITED BY SIZE
+                   INTO RECON-MESSAGE
+            PERFORM WRITE-RECON-LOG-ENTRY
+            DISPLAY "RECONCILIATION MISMATCH: expected "
+                    WS-CONTROL-TOTAL " got " WS-PROCESSED-COUNT
+        ELSE
+            DISPLAY "Reconciliation OK: " WS-PROCESSED-COUNT
+                    " customers match extract control total"
+        END-IF
+    ELSE
+        DISPLAY "No control total file found, skipping reconciliation"
+    END-IF.
+
+WRITE-RECON-LOG-ENTRY.
+    DISPLAY "RECON-LOG-PATH" UPON ENVIRONMENT-NAME
+    ACCEPT RECONLOGPATH FROM ENVIRONMENT-VALUE
+    IF RECONLOGPATH = SPACES
+        MOVE "recon-log.dat" TO RECONLOGPATH
+    END-IF
+    ACCEPT RECON-TIMESTAMP FROM DATE YYYYMMDD
+    MOVE WS-RUN-ID TO RECON-RUN-ID
+    OPEN EXTEND RECON-LOG-FILE
+    IF RECON-LOG-STATUS = "35" OR RECON-LOG-STATUS = "05"
+        OPEN OUTPUT RECON-LOG-FILE
+    END-IF
+    MOVE SPACES TO RECON-LOG-REC
+    STRING RECON-TIMESTAMP DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           RECON-RUN-ID DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           RECON-MESSAGE DELIMITED BY SIZE
+           INTO RECON-LOG-REC
+    WRITE RECON-LOG-REC
+    CLOSE RECON-LOG-FILE.
+
+READ-CHECKPOINT.
+    DISPLAY "CHECKPOINT-FILE-PATH" UPON ENVIRONMENT-NAME
+    ACCEPT CHECKPOINTPATH FROM ENVIRONMENT-VALUE
+    IF CHECKPOINTPATH = SPACES
+        MOVE "dbaccess-checkpoint.dat" TO CHECKPOINTPATH
+    END-IF
+    OPEN INPUT CHECKPOINT-FILE
+    IF CHECKPOINT-STATUS = "00"
+        READ CHECKPOINT-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE CHECKPOINT-LINE(1:16) TO CKPT-RUN-ID
+                MOVE CHECKPOINT-LINE(18:100) TO CKPT-LAST-KEY
+                MOVE CHECKPOINT-LINE(119:9) TO CKPT-PROCESSED-COUNT
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+WRITE-CHECKPOINT.
+    MOVE SPACES TO CHECKPOINT-LINE
+    STRING WS-RUN-ID DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           CKPT-LAST-KEY DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           WS-PROCESSED-COUNT DELIMITED BY SIZE
+           INTO CHECKPOINT-LINE
+    OPEN OUTPUT CHECKPOINT-FILE
+    WRITE CHECKPOINT-LINE
+    CLOSE CHECKPOINT-FILE.
+
+BUILD-SQL-STATEMENT.
     *> Directly constructing SQL from user input -> SQL injection risk
-    STRING "SELECT * FROM CUSTOMERS WHERE ID = '" DELIMITED BY SIZE
-           USER-QUERY DELIMITED BY SIZE
-           "'" DELIMITED BY SIZE
-           INTO SQL-STATEMENT
+    EVALUATE TRUE
+        WHEN SEARCH-BY-NAME
+            STRING "SELECT ID, NAME, ADDRESS, BALANCE, OPEN_DATE, STATUS "
+                   "FROM CUSTOMERS WHERE NAME LIKE '%" DELIMITED BY SIZE
+                   USER-QUERY DELIMITED BY SIZE
+                   "%'" DELIMITED BY SIZE
+                   INTO SQL-STATEMENT
+        WHEN SEARCH-BY-DATE-RANGE
+            STRING "SELECT ID, NAME, ADDRESS, BALANCE, OPEN_DATE, STATUS "
+                   "FROM CUSTOMERS WHERE OPEN_DATE BETWEEN '"
+                       DELIMITED BY SIZE
+                   WS-DATE-FROM DELIMITED BY SIZE
+                   "' AND '" DELIMITED BY SIZE
+                   WS-DATE-TO DELIMITED BY SIZE
+                   "'" DELIMITED BY SIZE
+                   INTO SQL-STATEMENT
+        WHEN OTHER
+            STRING "SELECT ID, NAME, ADDRESS, BALANCE, OPEN_DATE, STATUS "
+                   "FROM CUSTOMERS WHERE ID = '" DELIMITED BY SIZE
+                   USER-QUERY DELIMITED BY SIZE
+                   "'" DELIMITED BY SIZE
+                   INTO SQL-STATEMENT
+    END-EVALUATE.
+
+EXECUTE-CUSTOMER-QUERY.
+    PERFORM BUILD-SQL-STATEMENT
+    MOVE ZERO TO WS-ROW-COUNT
     EXEC SQL
         DECLARE C1 CURSOR FOR
         EXECUTE IMMEDIATE :SQL-STATEMENT
     END-EXEC
-    *> Not checking or sanitizing user input or SQL results
-    DISPLAY "Query executed (results not shown)"
-    STOP RUN.
+    EXEC SQL
+        OPEN C1
+    END-EXEC
+    PERFORM UNTIL SQLCODE NOT = ZERO
+        EXEC SQL
+            FETCH C1 INTO :CUST-ID, :CUST-NAME, :CUST-ADDRESS,
+                          :CUST-BALANCE, :CUST-OPEN-DATE, :CUST-STATUS
+        END-EXEC
+        IF SQLCODE = ZERO
+            ADD 1 TO WS-ROW-COUNT
+            PERFORM WRITE-CUSTOMER-EXTRACT-ENTRY
+        END-IF
+    END-PERFORM
+    EXEC SQL
+        CLOSE C1
+    END-EXEC
+    IF SQLCODE NOT = ZERO AND SQLCODE NOT = 100
+        MOVE "DBACCESS" TO WS-ERR-PROGRAM-ID
+        MOVE SQLCODE TO WS-SQLCODE-DISP
+        MOVE WS-SQLCODE-DISP TO WS-ERR-CODE
+        MOVE "SQL query/fetch failed" TO WS-ERR-MESSAGE
+        SET WS-ERR-FATAL TO TRUE
+        PERFORM LOG-COMMON-ERROR
+    END-IF
+    *> Row is left in CUSTOMER-RECORD for the caller/report to use
+    DISPLAY "Query executed, rows returned: " WS-ROW-COUNT
+    PERFORM WRITE-AUDIT-ENTRY.
+
+WRITE-AUDIT-ENTRY.
+    DISPLAY "AUDIT-LOG-PATH" UPON ENVIRONMENT-NAME
+    ACCEPT AUDITLOGPATH FROM ENVIRONMENT-VALUE
+    IF AUDITLOGPATH = SPACES
+        MOVE "audit-log.dat" TO AUDITLOGPATH
+    END-IF
+    ACCEPT WS-TIMESTAMP FROM DATE YYYYMMDD
+    MOVE WS-TIMESTAMP(1:8) TO AUDIT-TIMESTAMP(1:8)
+    MOVE " " TO AUDIT-TIMESTAMP(9:1)
+    ACCEPT WS-TIMESTAMP(1:8) FROM TIME
+    MOVE WS-TIMESTAMP(1:8) TO AUDIT-TIMESTAMP(10:8)
+    MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+    MOVE USER-QUERY(1:100) TO AUDIT-QUERY-VALUE
+    MOVE WS-ROW-COUNT TO AUDIT-ROW-COUNT
+    OPEN EXTEND AUDIT-LOG-FILE
+    IF AUDIT-LOG-STATUS = "35" OR AUDIT-LOG-STATUS = "05"
+        OPEN OUTPUT AUDIT-LOG-FILE
+    END-IF
+    MOVE SPACES TO AUDIT-LOG-REC
+    STRING AUDIT-TIMESTAMP DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           AUDIT-OPERATOR-ID DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           AUDIT-QUERY-VALUE DELIMITED BY SIZE
+           " ROWS=" DELIMITED BY SIZE
+           AUDIT-ROW-COUNT DELIMITED BY SIZE
+           INTO AUDIT-LOG-REC
+    WRITE AUDIT-LOG-REC
+    CLOSE AUDIT-LOG-FILE.
+
+WRITE-CUSTOMER-EXTRACT-ENTRY.
+    *> Row is left in CUSTOMER-RECORD for BALRPT (the new
+    *> customer-balance report) to pick up from CUSTOMER-EXTRACT-PATH.
+    MOVE SPACES TO CUSTOMER-EXTRACT-ENTRY
+    MOVE CUST-ID TO CE-CUST-ID
+    MOVE CUST-NAME TO CE-CUST-NAME
+    MOVE CUST-BALANCE TO CE-CUST-BALANCE
+    MOVE CUST-STATUS TO CE-CUST-STATUS
+    WRITE CUSTOMER-EXTRACT-REC FROM CUSTOMER-EXTRACT-ENTRY.
+
+    COPY PARMLOAD.
+    COPY ERRHAND.
