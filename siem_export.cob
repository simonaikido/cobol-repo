@@ -0,0 +1,149 @@
+      >>SOURCE FORMAT FREE
+IDENTIFICATION DIVISION.
+PROGRAM-ID. SIEMXPRT.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOGPATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS AUDIT-LOG-STATUS.
+    SELECT SIEM-MARKER-FILE ASSIGN TO SIEMMARKERPATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS SIEM-MARKER-STATUS.
+    SELECT SIEM-EXPORT-FILE ASSIGN TO SIEMEXPORTPATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS SIEM-EXPORT-STATUS.
+    COPY ERRFILE.
+DATA DIVISION.
+FILE SECTION.
+FD  AUDIT-LOG-FILE.
+01  AUDIT-LOG-REC          PIC X(200).
+FD  SIEM-MARKER-FILE.
+01  SIEM-MARKER-LINE       PIC X(20).
+FD  SIEM-EXPORT-FILE.
+01  SIEM-EXPORT-REC        PIC X(240).
+    COPY ERRFD.
+WORKING-STORAGE SECTION.
+    COPY ERRTAB.
+01  AUDITLOGPATH        PIC X(200) VALUE SPACES.
+01  AUDIT-LOG-STATUS    PIC XX.
+01  SIEMMARKERPATH      PIC X(200) VALUE SPACES.
+01  SIEM-MARKER-STATUS  PIC XX.
+01  SIEMEXPORTPATH      PIC X(200) VALUE SPACES.
+01  SIEM-EXPORT-STATUS  PIC XX.
+01  WS-EOF-SW           PIC X     VALUE 'N'.
+    88  WS-END-OF-AUDIT-LOG    VALUE 'Y'.
+01  WS-EXPORT-OPEN-SW   PIC X     VALUE 'N'.
+    88  WS-EXPORT-FILE-OPEN    VALUE 'Y'.
+01  WS-ALREADY-EXPORTED PIC 9(9)  VALUE ZERO.
+01  WS-LINE-NUMBER      PIC 9(9)  VALUE ZERO.
+01  WS-LAST-GOOD-LINE   PIC 9(9)  VALUE ZERO.
+01  WS-NEW-COUNT        PIC 9(9)  VALUE ZERO.
+01  WS-EXPORT-FAILED-SW PIC X     VALUE 'N'.
+    88  WS-EXPORT-FAILED       VALUE 'Y'.
+01  WS-TIMESTAMP        PIC X(26).
+PROCEDURE DIVISION.
+MAIN.
+    PERFORM RESOLVE-PATHS
+    PERFORM READ-EXPORT-MARKER
+    MOVE WS-ALREADY-EXPORTED TO WS-LAST-GOOD-LINE
+    OPEN INPUT AUDIT-LOG-FILE
+    IF AUDIT-LOG-STATUS = "00"
+        PERFORM UNTIL WS-END-OF-AUDIT-LOG
+            READ AUDIT-LOG-FILE
+                AT END
+                    SET WS-END-OF-AUDIT-LOG TO TRUE
+                NOT AT END
+                    PERFORM PROCESS-AUDIT-LINE
+            END-READ
+        END-PERFORM
+        CLOSE AUDIT-LOG-FILE
+    ELSE
+        IF AUDIT-LOG-STATUS NOT = "35"
+            MOVE "SIEMXPRT" TO WS-ERR-PROGRAM-ID
+            MOVE AUDIT-LOG-STATUS TO WS-ERR-CODE
+            MOVE "Failed to open audit log for SIEM export"
+                TO WS-ERR-MESSAGE
+            SET WS-ERR-FATAL TO TRUE
+            PERFORM LOG-COMMON-ERROR
+        END-IF
+    END-IF
+    IF WS-EXPORT-FILE-OPEN
+        CLOSE SIEM-EXPORT-FILE
+    END-IF
+    IF WS-LAST-GOOD-LINE > WS-ALREADY-EXPORTED
+        PERFORM WRITE-EXPORT-MARKER
+    END-IF
+    DISPLAY "SIEMXPRT complete, new entries exported: " WS-NEW-COUNT
+    STOP RUN.
+
+RESOLVE-PATHS.
+    DISPLAY "AUDIT-LOG-PATH" UPON ENVIRONMENT-NAME
+    ACCEPT AUDITLOGPATH FROM ENVIRONMENT-VALUE
+    IF AUDITLOGPATH = SPACES
+        MOVE "audit-log.dat" TO AUDITLOGPATH
+    END-IF
+    DISPLAY "SIEM-MARKER-PATH" UPON ENVIRONMENT-NAME
+    ACCEPT SIEMMARKERPATH FROM ENVIRONMENT-VALUE
+    IF SIEMMARKERPATH = SPACES
+        MOVE "siem-export-marker.dat" TO SIEMMARKERPATH
+    END-IF
+    DISPLAY "SIEM-EXPORT-PATH" UPON ENVIRONMENT-NAME
+    ACCEPT SIEMEXPORTPATH FROM ENVIRONMENT-VALUE
+    IF SIEMEXPORTPATH = SPACES
+        MOVE "siem-export.dat" TO SIEMEXPORTPATH
+    END-IF.
+
+READ-EXPORT-MARKER.
+    OPEN INPUT SIEM-MARKER-FILE
+    IF SIEM-MARKER-STATUS = "00"
+        READ SIEM-MARKER-FILE
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE SIEM-MARKER-LINE TO WS-ALREADY-EXPORTED
+        END-READ
+        CLOSE SIEM-MARKER-FILE
+    END-IF.
+
+PROCESS-AUDIT-LINE.
+    ADD 1 TO WS-LINE-NUMBER
+    IF WS-LINE-NUMBER > WS-ALREADY-EXPORTED
+        IF NOT WS-EXPORT-FILE-OPEN
+            OPEN EXTEND SIEM-EXPORT-FILE
+            IF SIEM-EXPORT-STATUS = "35" OR SIEM-EXPORT-STATUS = "05"
+                OPEN OUTPUT SIEM-EXPORT-FILE
+            END-IF
+            SET WS-EXPORT-FILE-OPEN TO TRUE
+        END-IF
+        ACCEPT WS-TIMESTAMP FROM DATE YYYYMMDD
+        ACCEPT WS-TIMESTAMP(9:8) FROM TIME
+        MOVE SPACES TO SIEM-EXPORT-REC
+        STRING WS-TIMESTAMP(1:16) DELIMITED BY SIZE
+               " source=DBACCESS-AUDIT " DELIMITED BY SIZE
+               AUDIT-LOG-REC DELIMITED BY SIZE
+               INTO SIEM-EXPORT-REC
+        WRITE SIEM-EXPORT-REC
+        IF SIEM-EXPORT-STATUS NOT = "00"
+            MOVE "SIEMXPRT" TO WS-ERR-PROGRAM-ID
+            MOVE SIEM-EXPORT-STATUS TO WS-ERR-CODE
+            MOVE "Failed to write SIEM export entry" TO WS-ERR-MESSAGE
+            SET WS-ERR-FATAL TO TRUE
+            PERFORM LOG-COMMON-ERROR
+            SET WS-EXPORT-FAILED TO TRUE
+        ELSE
+            ADD 1 TO WS-NEW-COUNT
+            IF NOT WS-EXPORT-FAILED
+                MOVE WS-LINE-NUMBER TO WS-LAST-GOOD-LINE
+            END-IF
+        END-IF
+    END-IF.
+
+WRITE-EXPORT-MARKER.
+    MOVE SPACES TO SIEM-MARKER-LINE
+    MOVE WS-LAST-GOOD-LINE TO SIEM-MARKER-LINE
+    OPEN OUTPUT SIEM-MARKER-FILE
+    WRITE SIEM-MARKER-LINE
+    CLOSE SIEM-MARKER-FILE.
+
+    COPY ERRHAND.
