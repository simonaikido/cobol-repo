@@ -1,27 +1,225 @@
+      >>SOURCE FORMAT FREE
 IDENTIFICATION DIVISION.
 PROGRAM-ID. VULNERABLE.
 ENVIRONMENT DIVISION.
 CONFIGURATION SECTION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT OPERATOR-CRED-FILE ASSIGN TO OPERCREDPATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS OPERATOR-CRED-STATUS.
+    SELECT FAILED-LOGIN-FILE ASSIGN TO FAILEDLOGINPATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FAILED-LOGIN-STATUS.
+    SELECT REPORT-FILE ASSIGN TO REPORTPATH
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS REPORT-FILE-STATUS.
+    COPY PARMFILE.
+    COPY ERRFILE.
+    COPY CKPTFILE.
 DATA DIVISION.
+FILE SECTION.
+FD  OPERATOR-CRED-FILE.
+01  OPERATOR-CRED-FILE-REC.
+    05  OCF-OPER-ID         PIC X(8).
+    05  OCF-PASSWORD-HASH   PIC X(16).
+    05  OCF-ROLE            PIC X(1).
+FD  FAILED-LOGIN-FILE.
+01  FAILED-LOGIN-REC        PIC X(120).
+FD  REPORT-FILE.
+01  REPORT-REC               PIC X(120).
+    COPY PARMFD.
+    COPY ERRFD.
+    COPY CKPTFD.
 WORKING-STORAGE SECTION.
 01  USER-INPUT        PIC X(100).
-01  SECRET-PWD        PIC X(50) VALUE 'P@ssw0rd123!'.  *> Hardcoded credential
-01  HASHED            PIC X(32).
-01  CMD-STR           PIC X(200).
-01  EXIT-CODE         PIC 9(4) COMP.
+01  SECRET-PWD        PIC X(50) VALUE SPACES.
+    COPY PARMTAB.
+    COPY ERRTAB.
+    COPY CKPTTAB.
+01  WS-PASSWORD       PIC X(100).
+01  WS-COMPUTED-HASH  PIC X(16).
+01  WS-HASH-ACCUM     PIC 9(18) COMP.
+01  WS-HASH-IDX       PIC 9(3) COMP.
+01  WS-HASH-NIBBLE-IDX PIC 9(3) COMP.
+01  WS-HASH-NIBBLE    PIC 9(2).
+01  WS-HASH-HEXCHARS  PIC X(16) VALUE "0123456789ABCDEF".
+01  OPERCREDPATH      PIC X(200) VALUE SPACES.
+01  OPERATOR-CRED-STATUS PIC XX.
+01  FAILEDLOGINPATH   PIC X(200) VALUE SPACES.
+01  FAILED-LOGIN-STATUS PIC XX.
+01  REPORTPATH        PIC X(200) VALUE SPACES.
+01  REPORT-FILE-STATUS PIC XX.
+01  GREETING-ENTRY.
+    05  GREETING-TIMESTAMP    PIC X(26).
+    05  FILLER                PIC X VALUE SPACE.
+    05  GREETING-TEXT         PIC X(93).
+01  WS-EOF-SW         PIC X VALUE 'N'.
+    88  WS-END-OF-CRED-FILE   VALUE 'Y'.
+01  WS-OPERATOR-TABLE.
+    05  WS-OPERATOR-COUNT PIC 9(4) VALUE ZERO.
+    05  WS-OPERATOR-ENTRY OCCURS 200 TIMES INDEXED BY OPER-IDX.
+        COPY OPERCRED
+            REPLACING ==01  OPERATOR-CRED-RECORD== BY ==10  FILLER==
+                      ==05  OPER-ID==             BY ==15  OPER-ID==
+                      ==05  OPER-PASSWORD-HASH==  BY ==15  OPER-PASSWORD-HASH==
+                      ==05  OPER-ROLE==           BY ==15  OPER-ROLE==.
+01  WS-LOGIN-OK-SW    PIC X VALUE 'N'.
+    88  WS-LOGIN-OK           VALUE 'Y'.
+01  WS-OPERATOR-ROLE  PIC X(1) VALUE SPACES.
+01  WS-TIMESTAMP      PIC X(26).
+01  WS-RUN-ID         PIC X(16) VALUE SPACES.
 PROCEDURE DIVISION.
 MAIN-LOGIC.
-    DISPLAY "Enter name: " WITH NO ADVANCING
+    PERFORM LOAD-PARAMETERS
+    MOVE "SVC-SECRET" TO PARM-SEARCH-KEY
+    PERFORM GET-PARM-VALUE
+    MOVE PARM-SEARCH-VALUE TO SECRET-PWD
+    PERFORM LOAD-OPERATOR-TABLE
+    DISPLAY "Enter operator id: " WITH NO ADVANCING
     ACCEPT USER-INPUT
-    *> Weak hashing simulation: using MD5-like placeholder (not secure)
-    MOVE FUNCTION MD5(USER-INPUT) TO HASHED
-    *> Logging secret to console (sensitive data leak)
-    DISPLAY "Using secret: " SECRET-PWD
-    *> Unsafe system call: concatenating user input directly into shell command
-    STRING "echo Hello " DELIMITED BY SIZE USER-INPUT DELIMITED BY SIZE
-           INTO CMD-STR
-    CALL "SYSTEM" USING CMD-STR RETURNING EXIT-CODE
-    IF EXIT-CODE NOT = 0
-        DISPLAY "System call failed, but ignoring error"
+    DISPLAY "Enter password: " WITH NO ADVANCING
+    ACCEPT WS-PASSWORD WITH NO ECHO
+    PERFORM AUTHENTICATE-OPERATOR
+    IF NOT WS-LOGIN-OK
+        DISPLAY "Sign-on rejected"
+        MOVE 8 TO RETURN-CODE
+        STOP RUN
+    END-IF
+    DISPLAY "Sign-on accepted, role: " WS-OPERATOR-ROLE
+    DISPLAY "RUN-ID" UPON ENVIRONMENT-NAME
+    ACCEPT WS-RUN-ID FROM ENVIRONMENT-VALUE
+    IF WS-RUN-ID = SPACES
+        ACCEPT WS-RUN-ID FROM DATE YYYYMMDD
+        ACCEPT WS-RUN-ID(9:8) FROM TIME
+    END-IF
+    MOVE WS-RUN-ID TO WS-CKPT-RUN-ID
+    MOVE "VULNGRT" TO WS-CKPT-STEP-NAME
+    PERFORM CHECK-BATCH-CHECKPOINT
+    IF WS-CKPT-STEP-COMPLETE
+        DISPLAY "Greeting report already written for run " WS-RUN-ID
+                ", skipping"
+    ELSE
+        PERFORM WRITE-GREETING-REPORT
+        PERFORM WRITE-BATCH-CHECKPOINT
     END-IF
     STOP RUN.
+
+WRITE-GREETING-REPORT.
+    DISPLAY "GREETING-REPORT-PATH" UPON ENVIRONMENT-NAME
+    ACCEPT REPORTPATH FROM ENVIRONMENT-VALUE
+    IF REPORTPATH = SPACES
+        MOVE "greeting-report.dat" TO REPORTPATH
+    END-IF
+    ACCEPT WS-TIMESTAMP FROM DATE YYYYMMDD
+    ACCEPT WS-TIMESTAMP(9:8) FROM TIME
+    MOVE SPACES TO GREETING-ENTRY
+    MOVE WS-TIMESTAMP(1:16) TO GREETING-TIMESTAMP
+    STRING "Hello " DELIMITED BY SIZE
+           USER-INPUT DELIMITED BY SIZE
+           INTO GREETING-TEXT
+    OPEN EXTEND REPORT-FILE
+    IF REPORT-FILE-STATUS = "35" OR REPORT-FILE-STATUS = "05"
+        OPEN OUTPUT REPORT-FILE
+    END-IF
+    MOVE SPACES TO REPORT-REC
+    STRING GREETING-TIMESTAMP DELIMITED BY SIZE
+           " " DELIMITED BY SIZE
+           GREETING-TEXT DELIMITED BY SIZE
+           INTO REPORT-REC
+    WRITE REPORT-REC
+    CLOSE REPORT-FILE
+    IF REPORT-FILE-STATUS NOT = "00"
+        MOVE "VULNRBLE" TO WS-ERR-PROGRAM-ID
+        MOVE REPORT-FILE-STATUS TO WS-ERR-CODE
+        MOVE "Failed to write greeting report" TO WS-ERR-MESSAGE
+        SET WS-ERR-FATAL TO TRUE
+        PERFORM LOG-COMMON-ERROR
+    END-IF.
+
+LOAD-OPERATOR-TABLE.
+    DISPLAY "OPERATOR-CREDENTIALS-FILE-PATH" UPON ENVIRONMENT-NAME
+    ACCEPT OPERCREDPATH FROM ENVIRONMENT-VALUE
+    IF OPERCREDPATH = SPACES
+        MOVE "operator-credentials.dat" TO OPERCREDPATH
+    END-IF
+    OPEN INPUT OPERATOR-CRED-FILE
+    IF OPERATOR-CRED-STATUS = "00"
+        PERFORM UNTIL WS-END-OF-CRED-FILE
+            READ OPERATOR-CRED-FILE
+                AT END
+                    SET WS-END-OF-CRED-FILE TO TRUE
+                NOT AT END
+                    IF WS-OPERATOR-COUNT < 200
+                        ADD 1 TO WS-OPERATOR-COUNT
+                        SET OPER-IDX TO WS-OPERATOR-COUNT
+                        MOVE OCF-OPER-ID TO OPER-ID(OPER-IDX)
+                        MOVE OCF-PASSWORD-HASH
+                            TO OPER-PASSWORD-HASH(OPER-IDX)
+                        MOVE OCF-ROLE TO OPER-ROLE(OPER-IDX)
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE OPERATOR-CRED-FILE
+    END-IF.
+
+AUTHENTICATE-OPERATOR.
+    MOVE 'N' TO WS-LOGIN-OK-SW
+    PERFORM COMPUTE-PASSWORD-HASH
+    PERFORM VARYING OPER-IDX FROM 1 BY 1
+            UNTIL OPER-IDX > WS-OPERATOR-COUNT
+        IF OPER-ID(OPER-IDX) = USER-INPUT
+            IF OPER-PASSWORD-HASH(OPER-IDX) = WS-COMPUTED-HASH
+                SET WS-LOGIN-OK TO TRUE
+                MOVE OPER-ROLE(OPER-IDX) TO WS-OPERATOR-ROLE
+            END-IF
+            SET OPER-IDX TO WS-OPERATOR-COUNT
+        END-IF
+    END-PERFORM
+    IF NOT WS-LOGIN-OK
+        PERFORM LOG-FAILED-LOGIN
+    END-IF.
+
+COMPUTE-PASSWORD-HASH.
+    MOVE ZERO TO WS-HASH-ACCUM
+    PERFORM VARYING WS-HASH-IDX FROM 1 BY 1
+            UNTIL WS-HASH-IDX > LENGTH OF WS-PASSWORD
+        COMPUTE WS-HASH-ACCUM =
+            FUNCTION MOD(
+                (WS-HASH-ACCUM * 31) +
+                FUNCTION ORD(WS-PASSWORD(WS-HASH-IDX:1)),
+                999999999999999999)
+    END-PERFORM
+    MOVE SPACES TO WS-COMPUTED-HASH
+    PERFORM VARYING WS-HASH-NIBBLE-IDX FROM 1 BY 1
+            UNTIL WS-HASH-NIBBLE-IDX > 16
+        COMPUTE WS-HASH-NIBBLE =
+            FUNCTION MOD(WS-HASH-ACCUM, 16)
+        MOVE WS-HASH-HEXCHARS(WS-HASH-NIBBLE + 1:1)
+            TO WS-COMPUTED-HASH(WS-HASH-NIBBLE-IDX:1)
+        COMPUTE WS-HASH-ACCUM = WS-HASH-ACCUM / 16
+    END-PERFORM.
+
+LOG-FAILED-LOGIN.
+    DISPLAY "FAILED-LOGIN-LOG-PATH" UPON ENVIRONMENT-NAME
+    ACCEPT FAILEDLOGINPATH FROM ENVIRONMENT-VALUE
+    IF FAILEDLOGINPATH = SPACES
+        MOVE "failed-logins.dat" TO FAILEDLOGINPATH
+    END-IF
+    ACCEPT WS-TIMESTAMP FROM DATE YYYYMMDD
+    ACCEPT WS-TIMESTAMP(9:8) FROM TIME
+    MOVE SPACES TO FAILED-LOGIN-REC
+    STRING WS-TIMESTAMP(1:16) DELIMITED BY SIZE
+           " FAILED LOGIN attempted operator id=" DELIMITED BY SIZE
+           USER-INPUT DELIMITED BY SIZE
+           INTO FAILED-LOGIN-REC
+    OPEN EXTEND FAILED-LOGIN-FILE
+    IF FAILED-LOGIN-STATUS = "35" OR FAILED-LOGIN-STATUS = "05"
+        OPEN OUTPUT FAILED-LOGIN-FILE
+    END-IF
+    WRITE FAILED-LOGIN-REC
+    CLOSE FAILED-LOGIN-FILE.
+
+    COPY PARMLOAD.
+    COPY ERRHAND.
+    COPY CKPTIO.
